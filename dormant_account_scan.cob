@@ -0,0 +1,165 @@
+      *****************************************************************
+      * DORMANT ACCOUNT SCAN
+      * Month-end batch, run separately from BANKING-SYSTEM's daily
+      * processing, that flags accounts which have gone too long
+      * without interest activity as dormant candidates.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT-ACCOUNT-SCAN.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT DORMANT-ACCOUNT-FILE
+               ASSIGN TO "DORMANT-ACCOUNTS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-ACCOUNT-NUMBER        PIC 9(10).
+          05 ACCT-CUSTOMER-ID           PIC 9(8).
+          05 ACCT-TYPE                  PIC X(2).
+             88 ACCT-CHECKING           VALUE 'CK'.
+             88 ACCT-SAVINGS            VALUE 'SV'.
+             88 ACCT-MONEY-MARKET       VALUE 'MM'.
+             88 ACCT-CD                 VALUE 'CD'.
+          05 ACCT-BALANCE               PIC S9(13)V99.
+          05 ACCT-INTEREST-RATE         PIC 9V9999.
+          05 ACCT-LAST-INTEREST-DATE    PIC 9(8).
+          05 ACCT-LAST-ACTIVITY-DATE    PIC 9(8).
+          05 ACCT-OPENING-DATE          PIC 9(8).
+          05 ACCT-STATUS                PIC X.
+             88 ACCT-ACTIVE             VALUE 'A'.
+             88 ACCT-CLOSED             VALUE 'C'.
+             88 ACCT-FROZEN             VALUE 'F'.
+          05 ACCT-OVERDRAFT-LIMIT       PIC 9(7)V99.
+
+       FD DORMANT-ACCOUNT-FILE.
+       01 DORMANT-ACCOUNT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS                PIC X(2).
+
+       01 WS-TODAY-YMD                  PIC 9(8).
+       01 WS-DORMANT-DAYS-THRESHOLD     PIC 9(5) VALUE 365.
+
+       01 WS-DATE-MATH.
+          05 WS-DAYS-SINCE-ACTIVITY     PIC S9(7).
+          05 WS-DAYS-SINCE-OPENING      PIC S9(7).
+
+       01 WS-COUNTERS.
+          05 WS-ACCOUNTS-SCANNED        PIC 9(6) VALUE ZEROS.
+          05 WS-DORMANT-COUNT           PIC 9(6) VALUE ZEROS.
+
+       01 WS-DORMANT-HEADER.
+          05 FILLER                     PIC X(40)
+             VALUE '        DORMANT ACCOUNT SCAN'.
+
+       01 WS-DORMANT-LINE.
+          05 WS-DRM-ACCOUNT             PIC 9(10).
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-DRM-TYPE                PIC X(2).
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-DRM-BALANCE             PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-DRM-LAST-ACTIVITY       PIC 9(8).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-DRM-DAYS-DORMANT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZATION
+           PERFORM SCAN-FOR-DORMANT-ACCOUNTS
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Dormant Account Scan - Processing Started'
+           DISPLAY '==========================================='
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YMD
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT DORMANT-ACCOUNT-FILE
+           WRITE DORMANT-ACCOUNT-LINE FROM WS-DORMANT-HEADER.
+
+       SCAN-FOR-DORMANT-ACCOUNTS.
+           MOVE ZEROS TO ACCT-ACCOUNT-NUMBER
+           START ACCOUNT-FILE KEY IS >= ACCT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error positioning account file'
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM EVALUATE-ACCOUNT-DORMANCY
+               UNTIL WS-ACCT-STATUS = '10'.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCT-STATUS
+           END-READ.
+
+       EVALUATE-ACCOUNT-DORMANCY.
+      *    Only open accounts that have actually been open at least as
+      *    long as the dormancy window are candidates - a brand new
+      *    account with no activity yet is not dormant, it is just
+      *    new. Dormancy is measured off ACCT-LAST-ACTIVITY-DATE
+      *    (customer-initiated deposits/withdrawals/transfers), not
+      *    ACCT-LAST-INTEREST-DATE - the daily interest batch refreshes
+      *    the interest date on every active, funded account whether
+      *    or not the customer has touched it, so that field can never
+      *    go stale and would never flag a truly abandoned account.
+           IF ACCT-ACTIVE
+              COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                  FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD) -
+                  FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY-DATE)
+              COMPUTE WS-DAYS-SINCE-OPENING =
+                  FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD) -
+                  FUNCTION INTEGER-OF-DATE(ACCT-OPENING-DATE)
+
+              IF WS-DAYS-SINCE-ACTIVITY >= WS-DORMANT-DAYS-THRESHOLD
+                 AND WS-DAYS-SINCE-OPENING >= WS-DORMANT-DAYS-THRESHOLD
+                 PERFORM WRITE-DORMANT-ACCOUNT-LINE
+              END-IF
+
+              ADD 1 TO WS-ACCOUNTS-SCANNED
+           END-IF
+
+           PERFORM READ-NEXT-ACCOUNT.
+
+       WRITE-DORMANT-ACCOUNT-LINE.
+           MOVE ACCT-ACCOUNT-NUMBER      TO WS-DRM-ACCOUNT
+           MOVE ACCT-TYPE                TO WS-DRM-TYPE
+           MOVE ACCT-BALANCE             TO WS-DRM-BALANCE
+           MOVE ACCT-LAST-ACTIVITY-DATE  TO WS-DRM-LAST-ACTIVITY
+           MOVE WS-DAYS-SINCE-ACTIVITY   TO WS-DRM-DAYS-DORMANT
+
+           WRITE DORMANT-ACCOUNT-LINE FROM WS-DORMANT-LINE
+           ADD 1 TO WS-DORMANT-COUNT.
+
+       CLEANUP.
+           DISPLAY ' '
+           DISPLAY 'Dormant Account Scan Summary'
+           DISPLAY '================================='
+           DISPLAY 'Accounts scanned: ' WS-ACCOUNTS-SCANNED
+           DISPLAY 'Dormant accounts flagged: ' WS-DORMANT-COUNT
+
+           CLOSE ACCOUNT-FILE
+           CLOSE DORMANT-ACCOUNT-FILE
+
+           DISPLAY 'Dormant Account Scan - Processing Complete'.
