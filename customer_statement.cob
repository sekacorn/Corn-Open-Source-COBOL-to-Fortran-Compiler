@@ -0,0 +1,307 @@
+      *****************************************************************
+      * CUSTOMER STATEMENT PROGRAM
+      * Combines CUSTOMER-MASTER demographic data with the account
+      * balances on ACCOUNT-FILE to print a per-customer statement for
+      * every customer ID on the request file.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-REQUEST-FILE
+               ASSIGN TO "STATEMENT-REQUESTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO "CUSTOMERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-CUSTOMER-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO "STATEMENTS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATEMENT-REQUEST-FILE.
+       01 STATEMENT-REQUEST-RECORD.
+          05 REQ-CUSTOMER-ID            PIC 9(8).
+
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-RECORD.
+          05 CUST-CUSTOMER-ID           PIC 9(8).
+          05 CUST-NAME                  PIC X(40).
+          05 CUST-ADDRESS               PIC X(60).
+          05 CUST-CITY                  PIC X(20).
+          05 CUST-STATE                 PIC X(2).
+          05 CUST-ZIP                   PIC X(10).
+          05 CUST-PHONE                 PIC X(15).
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-ACCOUNT-NUMBER        PIC 9(10).
+          05 ACCT-CUSTOMER-ID           PIC 9(8).
+          05 ACCT-TYPE                  PIC X(2).
+             88 ACCT-CHECKING           VALUE 'CK'.
+             88 ACCT-SAVINGS            VALUE 'SV'.
+             88 ACCT-MONEY-MARKET       VALUE 'MM'.
+             88 ACCT-CD                 VALUE 'CD'.
+          05 ACCT-BALANCE               PIC S9(13)V99.
+          05 ACCT-INTEREST-RATE         PIC 9V9999.
+          05 ACCT-LAST-INTEREST-DATE    PIC 9(8).
+          05 ACCT-LAST-ACTIVITY-DATE    PIC 9(8).
+          05 ACCT-OPENING-DATE          PIC 9(8).
+          05 ACCT-STATUS                PIC X.
+             88 ACCT-ACTIVE             VALUE 'A'.
+             88 ACCT-CLOSED             VALUE 'C'.
+             88 ACCT-FROZEN             VALUE 'F'.
+          05 ACCT-OVERDRAFT-LIMIT       PIC 9(7)V99.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TXN-ACCOUNT-NUMBER         PIC 9(10).
+          05 TXN-TYPE                   PIC X(2).
+             88 TXN-DEPOSIT             VALUE 'DP'.
+             88 TXN-WITHDRAWAL          VALUE 'WD'.
+             88 TXN-TRANSFER            VALUE 'TR'.
+             88 TXN-INTEREST            VALUE 'IN'.
+          05 TXN-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 TXN-AMOUNT                 PIC 9(13)V99.
+          05 TXN-DATE.
+             10 TXN-YEAR                PIC 9(4).
+             10 TXN-MONTH               PIC 99.
+             10 TXN-DAY                 PIC 99.
+          05 TXN-TIME.
+             10 TXN-HOUR                PIC 99.
+             10 TXN-MINUTE              PIC 99.
+             10 TXN-SECOND              PIC 99.
+          05 TXN-DESCRIPTION            PIC X(50).
+          05 TXN-PROCESSED-FLAG         PIC X.
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS                PIC X(2).
+          88 WS-FILE-EOF                VALUE '10'.
+
+       01 WS-CUST-STATUS                PIC X(2).
+       01 WS-ACCT-STATUS                PIC X(2).
+       01 WS-TXN-STATUS                 PIC X(2).
+          88 WS-TXN-EOF                 VALUE '10'.
+
+       01 WS-COUNTERS.
+          05 WS-REQUEST-COUNT           PIC 9(7) VALUE ZEROS.
+          05 WS-STATEMENT-COUNT         PIC 9(7) VALUE ZEROS.
+          05 WS-ACCOUNTS-ON-STATEMENT   PIC 9(5) VALUE ZEROS.
+
+       01 WS-CUSTOMER-TOTAL-BALANCE     PIC S9(15)V99.
+
+       01 WS-STMT-DETAIL-LINE.
+          05 FILLER                     PIC X(4) VALUE SPACES.
+          05 WS-STMT-ACCOUNT            PIC 9(10).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-TYPE               PIC X(2).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-BALANCE            PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-STMT-TXN-DETAIL-LINE.
+          05 FILLER                     PIC X(8) VALUE SPACES.
+          05 WS-STMT-TXN-DATE           PIC 9(8).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-TXN-TYPE           PIC X(2).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-TXN-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-ERR-CUSTOMER-NOT-FOUND     PIC X(50)
+          VALUE 'ERROR: Customer ID not found'.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-STATEMENT-REQUESTS
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Customer Statement - Processing Started'
+           DISPLAY '========================================='
+           OPEN INPUT STATEMENT-REQUEST-FILE
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT STATEMENT-FILE.
+
+       PROCESS-STATEMENT-REQUESTS.
+           PERFORM READ-STATEMENT-REQUEST
+           PERFORM GENERATE-CUSTOMER-STATEMENT
+               UNTIL WS-FILE-EOF.
+
+       READ-STATEMENT-REQUEST.
+           READ STATEMENT-REQUEST-FILE
+               AT END
+                   SET WS-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQUEST-COUNT
+           END-READ.
+
+       GENERATE-CUSTOMER-STATEMENT.
+           MOVE REQ-CUSTOMER-ID TO CUST-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY WS-ERR-CUSTOMER-NOT-FOUND
+                           ' ' REQ-CUSTOMER-ID
+               NOT INVALID KEY
+                   PERFORM WRITE-STATEMENT-HEADER
+                   PERFORM SCAN-CUSTOMER-ACCOUNTS
+                   PERFORM WRITE-STATEMENT-TOTAL
+                   ADD 1 TO WS-STATEMENT-COUNT
+           END-READ
+
+           PERFORM READ-STATEMENT-REQUEST.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'STATEMENT FOR: ' CUST-NAME
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'Customer ID: ' CUST-CUSTOMER-ID
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING CUST-ADDRESS
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING CUST-CITY DELIMITED BY SIZE
+               ', ' DELIMITED BY SIZE
+               CUST-STATE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CUST-ZIP DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE.
+
+       SCAN-CUSTOMER-ACCOUNTS.
+      *    Household lookup via the ACCT-CUSTOMER-ID alternate index -
+      *    positions directly on the customer's first account instead
+      *    of scanning every record in ACCOUNT-FILE.
+           MOVE ZEROS TO WS-CUSTOMER-TOTAL-BALANCE
+           MOVE ZEROS TO WS-ACCOUNTS-ON-STATEMENT
+           MOVE CUST-CUSTOMER-ID TO ACCT-CUSTOMER-ID
+           START ACCOUNT-FILE KEY IS >= ACCT-CUSTOMER-ID
+               INVALID KEY
+                   MOVE '10' TO WS-ACCT-STATUS
+           END-START
+
+           IF WS-ACCT-STATUS NOT = '10'
+              PERFORM READ-NEXT-ACCOUNT
+              PERFORM UNTIL WS-ACCT-STATUS = '10'
+                      OR ACCT-CUSTOMER-ID NOT = CUST-CUSTOMER-ID
+                  PERFORM WRITE-ACCOUNT-DETAIL-LINE
+                  PERFORM WRITE-ACCOUNT-TRANSACTIONS
+                  ADD ACCT-BALANCE TO WS-CUSTOMER-TOTAL-BALANCE
+                  ADD 1 TO WS-ACCOUNTS-ON-STATEMENT
+                  PERFORM READ-NEXT-ACCOUNT
+              END-PERFORM
+           END-IF.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCT-STATUS
+           END-READ.
+
+       WRITE-ACCOUNT-DETAIL-LINE.
+           MOVE ACCT-ACCOUNT-NUMBER TO WS-STMT-ACCOUNT
+           MOVE ACCT-TYPE           TO WS-STMT-TYPE
+           MOVE ACCT-BALANCE        TO WS-STMT-BALANCE
+           WRITE STATEMENT-LINE FROM WS-STMT-DETAIL-LINE.
+
+       WRITE-ACCOUNT-TRANSACTIONS.
+      *    This is a low-volume, on-demand statement run (driven by a
+      *    handful of requests on STATEMENT-REQUEST-FILE), not a
+      *    nightly full-volume batch, so a full rescan of
+      *    TRANSACTION-FILE per account is acceptable here - the same
+      *    close/reopen-to-reread idiom BANKING-SYSTEM's
+      *    PARTITION-TRANSACTIONS uses to reread the day's transactions
+      *    from the top.
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM READ-CUSTOMER-TRANSACTION
+           PERFORM UNTIL WS-TXN-EOF
+              IF TXN-ACCOUNT-NUMBER = ACCT-ACCOUNT-NUMBER
+                 PERFORM WRITE-TRANSACTION-DETAIL-LINE
+              END-IF
+              PERFORM READ-CUSTOMER-TRANSACTION
+           END-PERFORM.
+
+       READ-CUSTOMER-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+           END-READ.
+
+       WRITE-TRANSACTION-DETAIL-LINE.
+           MOVE TXN-DATE   TO WS-STMT-TXN-DATE
+           MOVE TXN-TYPE   TO WS-STMT-TXN-TYPE
+           MOVE TXN-AMOUNT TO WS-STMT-TXN-AMOUNT
+           WRITE STATEMENT-LINE FROM WS-STMT-TXN-DETAIL-LINE.
+
+       WRITE-STATEMENT-TOTAL.
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'Total across ' WS-ACCOUNTS-ON-STATEMENT
+               ' account(s): ' WS-CUSTOMER-TOTAL-BALANCE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE.
+
+       CLEANUP.
+           DISPLAY ' '
+           DISPLAY 'Customer Statement Summary'
+           DISPLAY '==========================='
+           DISPLAY 'Requests read:      ' WS-REQUEST-COUNT
+           DISPLAY 'Statements produced: ' WS-STATEMENT-COUNT
+
+           CLOSE STATEMENT-REQUEST-FILE
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-FILE
+
+           DISPLAY 'Customer Statement - Processing Complete'.
