@@ -19,6 +19,10 @@
                ASSIGN TO "PAYROLL.DAT"
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT DIRECT-DEPOSIT-FILE
+               ASSIGN TO "DIRECT-DEPOSIT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
@@ -31,9 +35,100 @@
              10 HIRE-YEAR          PIC 9999.
              10 HIRE-MONTH         PIC 99.
              10 HIRE-DAY           PIC 99.
+      *    Receiving-bank details for the ACH direct deposit entry
+      *    below - EMP-ROUTING-NUMBER is the full 9-digit ABA number
+      *    (8-digit DFI identification plus its check digit); NACHA
+      *    entry detail records split the two back apart.
+          05 EMP-ROUTING-NUMBER    PIC 9(9).
+          05 EMP-ACCOUNT-NUMBER    PIC X(17).
 
        FD PAYROLL-FILE.
-       01 PAYROLL-RECORD           PIC X(100).
+       01 PAYROLL-RECORD.
+          05 PR-EMP-ID              PIC 9(6).
+          05 PR-EMP-NAME            PIC X(30).
+          05 PR-EMP-DEPT            PIC X(10).
+          05 PR-GROSS-SALARY        PIC 9(7)V99.
+          05 PR-BONUS               PIC 9(7)V99.
+          05 PR-TAX                 PIC 9(7)V99.
+          05 PR-DEPT-DEDUCTION      PIC 9(7)V99.
+          05 PR-NET-PAY             PIC 9(7)V99.
+          05 FILLER                 PIC X(29).
+
+      *    Direct-deposit batch, one entry per employee, generated
+      *    alongside the payroll extract so net pay actually gets
+      *    disbursed instead of just calculated. Built as a NACHA
+      *    ACH credit file (File Header / Batch Header / Entry Detail
+      *    / Batch Control / File Control, 94 bytes each) so it can
+      *    be submitted to the bank's ACH portal directly rather than
+      *    re-keyed - one FD carrying the five record types, written
+      *    in NACHA order (1, 5, one 6 per employee, 8, 9).
+       FD DIRECT-DEPOSIT-FILE.
+       01 DD-FILE-HEADER-RECORD.
+          05 DD-FH-RECORD-TYPE-CODE      PIC X(1) VALUE '1'.
+          05 DD-FH-PRIORITY-CODE         PIC X(2) VALUE '01'.
+          05 DD-FH-IMMEDIATE-DEST        PIC X(10).
+          05 DD-FH-IMMEDIATE-ORIGIN      PIC X(10).
+          05 DD-FH-FILE-CREATION-DATE    PIC 9(6).
+          05 DD-FH-FILE-CREATION-TIME    PIC 9(4).
+          05 DD-FH-FILE-ID-MODIFIER      PIC X(1) VALUE 'A'.
+          05 DD-FH-RECORD-SIZE           PIC 9(3) VALUE 094.
+          05 DD-FH-BLOCKING-FACTOR       PIC 9(2) VALUE 10.
+          05 DD-FH-FORMAT-CODE           PIC X(1) VALUE '1'.
+          05 DD-FH-DEST-NAME             PIC X(23).
+          05 DD-FH-ORIGIN-NAME           PIC X(23).
+          05 DD-FH-REFERENCE-CODE        PIC X(8).
+
+       01 DD-BATCH-HEADER-RECORD.
+          05 DD-BH-RECORD-TYPE-CODE      PIC X(1) VALUE '5'.
+          05 DD-BH-SERVICE-CLASS-CODE    PIC 9(3) VALUE 220.
+          05 DD-BH-COMPANY-NAME          PIC X(16).
+          05 DD-BH-COMPANY-DISCR-DATA    PIC X(20) VALUE SPACES.
+          05 DD-BH-COMPANY-ID            PIC X(10).
+          05 DD-BH-STD-ENTRY-CLASS-CODE  PIC X(3) VALUE 'PPD'.
+          05 DD-BH-ENTRY-DESCRIPTION     PIC X(10) VALUE 'PAYROLL'.
+          05 DD-BH-DESCRIPTIVE-DATE      PIC X(6) VALUE SPACES.
+          05 DD-BH-EFFECTIVE-ENTRY-DATE  PIC 9(6).
+          05 DD-BH-SETTLEMENT-DATE       PIC X(3) VALUE SPACES.
+          05 DD-BH-ORIGINATOR-STATUS-CD  PIC X(1) VALUE '1'.
+          05 DD-BH-ORIGINATING-DFI-ID    PIC X(8).
+          05 DD-BH-BATCH-NUMBER          PIC 9(7).
+
+       01 DIRECT-DEPOSIT-RECORD.
+          05 DD-RECORD-TYPE-CODE         PIC X(1) VALUE '6'.
+          05 DD-TRANSACTION-CODE         PIC X(2) VALUE '22'.
+          05 DD-RECEIVING-DFI-ID         PIC 9(8).
+          05 DD-CHECK-DIGIT              PIC 9(1).
+          05 DD-DFI-ACCOUNT-NUMBER       PIC X(17).
+          05 DD-NET-PAY-AMOUNT           PIC 9(8)V99.
+          05 DD-EMP-ID                   PIC 9(6).
+          05 FILLER                      PIC X(9) VALUE SPACES.
+          05 DD-EMP-NAME                 PIC X(22).
+          05 DD-DISCRETIONARY-DATA       PIC X(2) VALUE SPACES.
+          05 DD-ADDENDA-RECORD-IND       PIC X(1) VALUE '0'.
+          05 DD-TRACE-NUMBER             PIC 9(15).
+
+       01 DD-BATCH-CONTROL-RECORD.
+          05 DD-BC-RECORD-TYPE-CODE      PIC X(1) VALUE '8'.
+          05 DD-BC-SERVICE-CLASS-CODE    PIC 9(3) VALUE 220.
+          05 DD-BC-ENTRY-ADDENDA-COUNT   PIC 9(6).
+          05 DD-BC-ENTRY-HASH            PIC 9(10).
+          05 DD-BC-TOTAL-DEBIT-AMOUNT    PIC 9(12) VALUE ZEROS.
+          05 DD-BC-TOTAL-CREDIT-AMOUNT   PIC 9(10)V99.
+          05 DD-BC-COMPANY-ID            PIC X(10).
+          05 DD-BC-MESSAGE-AUTH-CODE     PIC X(19) VALUE SPACES.
+          05 FILLER                      PIC X(6) VALUE SPACES.
+          05 DD-BC-ORIGINATING-DFI-ID    PIC X(8).
+          05 DD-BC-BATCH-NUMBER          PIC 9(7).
+
+       01 DD-FILE-CONTROL-RECORD.
+          05 DD-FC-RECORD-TYPE-CODE      PIC X(1) VALUE '9'.
+          05 DD-FC-BATCH-COUNT           PIC 9(6) VALUE 1.
+          05 DD-FC-BLOCK-COUNT           PIC 9(6).
+          05 DD-FC-ENTRY-ADDENDA-COUNT   PIC 9(8).
+          05 DD-FC-ENTRY-HASH            PIC 9(10).
+          05 DD-FC-TOTAL-DEBIT-AMOUNT    PIC 9(12) VALUE ZEROS.
+          05 DD-FC-TOTAL-CREDIT-AMOUNT   PIC 9(10)V99.
+          05 FILLER                      PIC X(39) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS           PIC X(2).
@@ -44,17 +139,54 @@
           05 WS-EMPLOYEE-COUNT     PIC 9(5) VALUE ZEROS.
           05 WS-HIGH-EARNER-COUNT  PIC 9(5) VALUE ZEROS.
           05 WS-TOTAL-SALARY       PIC 9(9)V99 VALUE ZEROS.
+          05 WS-DIRECT-DEPOSIT-COUNT PIC 9(5) VALUE ZEROS.
+          05 WS-TOTAL-DIRECT-DEPOSIT PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-RUN-DATE              PIC 9(8).
+
+      *    NACHA file/batch identity - originator (this company) and
+      *    receiver (the bank/ACH operator this file is submitted
+      *    to). WS-ACH-ENTRY-HASH is the running sum of each entry's
+      *    8-digit Receiving DFI Identification, truncated to 10
+      *    digits, per NACHA's entry-hash rule.
+       01 WS-ACH-IDENTITY.
+          05 WS-ACH-IMMEDIATE-DEST     PIC X(10) VALUE ' 071000013'.
+          05 WS-ACH-IMMEDIATE-ORIGIN   PIC X(10) VALUE ' 199988877'.
+          05 WS-ACH-DEST-NAME          PIC X(23)
+             VALUE 'RECEIVING BANK'.
+          05 WS-ACH-ORIGIN-NAME        PIC X(23)
+             VALUE 'PAYROLL SYSTEM CO'.
+          05 WS-ACH-COMPANY-ID         PIC X(10) VALUE '1199988877'.
+          05 WS-ACH-COMPANY-NAME       PIC X(16)
+             VALUE 'PAYROLL SYSTEM'.
+          05 WS-ACH-ORIGINATING-DFI    PIC X(8) VALUE '07100001'.
+          05 WS-ACH-BATCH-NUMBER       PIC 9(7) VALUE 1.
+          05 WS-ACH-TRACE-SEQUENCE     PIC 9(7) VALUE ZEROS.
+          05 WS-ACH-ENTRY-HASH         PIC 9(10) VALUE ZEROS.
+          05 WS-ACH-BLOCK-COUNT        PIC 9(6) VALUE ZEROS.
+          05 WS-ACH-RECORDS-WRITTEN    PIC 9(6) VALUE ZEROS.
+          05 WS-ACH-FILLER-RECORD      PIC X(94) VALUE ALL '9'.
 
        01 WS-CALCULATIONS.
           05 WS-BONUS              PIC 9(7)V99.
           05 WS-TAX                PIC 9(7)V99.
           05 WS-NET-PAY            PIC 9(7)V99.
+          05 WS-DEPT-DEDUCTION     PIC 9(7)V99.
 
        01 WS-CONSTANTS.
           05 WS-TAX-RATE           PIC V999 VALUE 0.25.
           05 WS-BONUS-RATE         PIC V99  VALUE 0.10.
           05 WS-HIGH-SALARY        PIC 9(7)V99 VALUE 75000.00.
 
+      *    Department-based deductions (union dues, professional fees).
+      *    Applied to net pay after tax/bonus for departments that
+      *    carry a standing payroll deduction.
+       01 WS-DEPT-DEDUCTION-RATES.
+          05 WS-SALES-DUES         PIC 9(3)V99 VALUE 25.00.
+          05 WS-IT-DUES            PIC 9(3)V99 VALUE 15.00.
+          05 WS-HR-DUES            PIC 9(3)V99 VALUE 10.00.
+          05 WS-DEFAULT-DUES       PIC 9(3)V99 VALUE ZEROS.
+
        01 WS-MESSAGES.
           05 WS-START-MSG          PIC X(40)
              VALUE 'Starting Payroll Processing...'.
@@ -62,11 +194,26 @@
              VALUE 'Payroll Processing Complete.'.
 
        01 WS-EMPLOYEE-TABLE.
-          05 WS-EMP-ENTRY OCCURS 100 TIMES.
+          05 WS-EMP-ENTRY OCCURS 100 TIMES
+             INDEXED BY WS-EMP-IDX.
              10 WS-TAB-ID          PIC 9(6).
              10 WS-TAB-NAME        PIC X(30).
              10 WS-TAB-SALARY      PIC 9(7)V99.
 
+       01 WS-TABLE-COUNT           PIC 9(3) VALUE ZEROS.
+       01 WS-DUPLICATE-FLAG        PIC X VALUE 'N'.
+          88 DUPLICATE-EMPLOYEE    VALUE 'Y'.
+
+      *    Department subtotal table, built up as employees are read
+      *    so GENERATE-REPORTS can print a per-department breakdown.
+       01 WS-DEPT-TABLE-COUNT      PIC 9(3) VALUE ZEROS.
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-ENTRY OCCURS 20 TIMES
+             INDEXED BY WS-DEPT-IDX.
+             10 WS-DEPT-NAME       PIC X(10).
+             10 WS-DEPT-TOTAL      PIC 9(9)V99.
+             10 WS-DEPT-COUNT      PIC 9(5).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INITIALIZATION
@@ -79,9 +226,49 @@
            DISPLAY WS-START-MSG
            OPEN INPUT EMPLOYEE-FILE
            OPEN OUTPUT PAYROLL-FILE
+           OPEN OUTPUT DIRECT-DEPOSIT-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
            MOVE ZEROS TO WS-EMPLOYEE-COUNT
            MOVE ZEROS TO WS-HIGH-EARNER-COUNT
-           MOVE ZEROS TO WS-TOTAL-SALARY.
+           MOVE ZEROS TO WS-TOTAL-SALARY
+           MOVE ZEROS TO WS-DIRECT-DEPOSIT-COUNT
+           MOVE ZEROS TO WS-TOTAL-DIRECT-DEPOSIT
+           PERFORM WRITE-ACH-FILE-HEADER
+           PERFORM WRITE-ACH-BATCH-HEADER.
+
+       WRITE-ACH-FILE-HEADER.
+           MOVE SPACES                    TO DD-FILE-HEADER-RECORD
+           MOVE '1'                       TO DD-FH-RECORD-TYPE-CODE
+           MOVE '01'                      TO DD-FH-PRIORITY-CODE
+           MOVE WS-ACH-IMMEDIATE-DEST     TO DD-FH-IMMEDIATE-DEST
+           MOVE WS-ACH-IMMEDIATE-ORIGIN   TO DD-FH-IMMEDIATE-ORIGIN
+           MOVE WS-RUN-DATE(3:6)          TO DD-FH-FILE-CREATION-DATE
+           MOVE 0000                      TO DD-FH-FILE-CREATION-TIME
+           MOVE 'A'                       TO DD-FH-FILE-ID-MODIFIER
+           MOVE 094                       TO DD-FH-RECORD-SIZE
+           MOVE 10                        TO DD-FH-BLOCKING-FACTOR
+           MOVE '1'                       TO DD-FH-FORMAT-CODE
+           MOVE WS-ACH-DEST-NAME          TO DD-FH-DEST-NAME
+           MOVE WS-ACH-ORIGIN-NAME        TO DD-FH-ORIGIN-NAME
+           MOVE SPACES                    TO DD-FH-REFERENCE-CODE
+           WRITE DD-FILE-HEADER-RECORD.
+
+       WRITE-ACH-BATCH-HEADER.
+           MOVE SPACES                    TO DD-BATCH-HEADER-RECORD
+           MOVE '5'                       TO DD-BH-RECORD-TYPE-CODE
+           MOVE 220                       TO DD-BH-SERVICE-CLASS-CODE
+           MOVE WS-ACH-COMPANY-NAME       TO DD-BH-COMPANY-NAME
+           MOVE SPACES                    TO DD-BH-COMPANY-DISCR-DATA
+           MOVE WS-ACH-COMPANY-ID         TO DD-BH-COMPANY-ID
+           MOVE 'PPD'                     TO DD-BH-STD-ENTRY-CLASS-CODE
+           MOVE 'PAYROLL'                 TO DD-BH-ENTRY-DESCRIPTION
+           MOVE SPACES                    TO DD-BH-DESCRIPTIVE-DATE
+           MOVE WS-RUN-DATE(3:6)          TO DD-BH-EFFECTIVE-ENTRY-DATE
+           MOVE SPACES                    TO DD-BH-SETTLEMENT-DATE
+           MOVE '1'                       TO DD-BH-ORIGINATOR-STATUS-CD
+           MOVE WS-ACH-ORIGINATING-DFI    TO DD-BH-ORIGINATING-DFI-ID
+           MOVE WS-ACH-BATCH-NUMBER       TO DD-BH-BATCH-NUMBER
+           WRITE DD-BATCH-HEADER-RECORD.
 
        PROCESS-EMPLOYEES.
            PERFORM READ-EMPLOYEE
@@ -96,19 +283,98 @@
 
        PROCESS-EMPLOYEE-RECORD.
            ADD 1 TO WS-EMPLOYEE-COUNT
-           ADD EMP-SALARY TO WS-TOTAL-SALARY
-
-           IF EMP-SALARY > WS-HIGH-SALARY
-              THEN
-                  ADD 1 TO WS-HIGH-EARNER-COUNT
-                  PERFORM CALCULATE-HIGH-BONUS
-              ELSE
-                  PERFORM CALCULATE-STANDARD-PAY
+
+           PERFORM CHECK-DUPLICATE-EMPLOYEE-ID
+           IF DUPLICATE-EMPLOYEE
+              DISPLAY 'WARNING: Duplicate employee ID: ' EMP-ID
+           ELSE
+              PERFORM STORE-EMPLOYEE-IN-TABLE
+              ADD EMP-SALARY TO WS-TOTAL-SALARY
+              PERFORM ACCUMULATE-DEPARTMENT-SUBTOTAL
+
+              IF EMP-SALARY > WS-HIGH-SALARY
+                 THEN
+                     ADD 1 TO WS-HIGH-EARNER-COUNT
+                     PERFORM CALCULATE-HIGH-BONUS
+                 ELSE
+                     PERFORM CALCULATE-STANDARD-PAY
+              END-IF
            END-IF
 
-           PERFORM WRITE-PAYROLL-RECORD
+           PERFORM CALCULATE-DEPARTMENT-DEDUCTION
+
+           IF NOT DUPLICATE-EMPLOYEE
+              PERFORM WRITE-PAYROLL-RECORD
+              PERFORM WRITE-DIRECT-DEPOSIT-RECORD
+           END-IF
            PERFORM READ-EMPLOYEE.
 
+       CALCULATE-DEPARTMENT-DEDUCTION.
+      *    Standing per-department deduction (union dues, etc.),
+      *    subtracted from net pay after tax and bonus are applied.
+           EVALUATE EMP-DEPT
+               WHEN 'SALES'
+                    MOVE WS-SALES-DUES TO WS-DEPT-DEDUCTION
+               WHEN 'IT'
+                    MOVE WS-IT-DUES TO WS-DEPT-DEDUCTION
+               WHEN 'HR'
+                    MOVE WS-HR-DUES TO WS-DEPT-DEDUCTION
+               WHEN OTHER
+                    MOVE WS-DEFAULT-DUES TO WS-DEPT-DEDUCTION
+           END-EVALUATE
+
+           SUBTRACT WS-DEPT-DEDUCTION FROM WS-NET-PAY.
+
+       CHECK-DUPLICATE-EMPLOYEE-ID.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           IF WS-TABLE-COUNT > ZEROS
+              SET WS-EMP-IDX TO 1
+              SEARCH WS-EMP-ENTRY
+                  VARYING WS-EMP-IDX
+                  AT END
+                      CONTINUE
+                  WHEN WS-TAB-ID(WS-EMP-IDX) = EMP-ID
+                      MOVE 'Y' TO WS-DUPLICATE-FLAG
+              END-SEARCH
+           END-IF.
+
+       STORE-EMPLOYEE-IN-TABLE.
+           IF WS-TABLE-COUNT < 100
+              ADD 1 TO WS-TABLE-COUNT
+              MOVE EMP-ID     TO WS-TAB-ID(WS-TABLE-COUNT)
+              MOVE EMP-NAME   TO WS-TAB-NAME(WS-TABLE-COUNT)
+              MOVE EMP-SALARY TO WS-TAB-SALARY(WS-TABLE-COUNT)
+           ELSE
+              DISPLAY 'WARNING: Employee table full, ' EMP-ID
+                      ' not stored'
+           END-IF.
+
+       ACCUMULATE-DEPARTMENT-SUBTOTAL.
+           SET WS-DEPT-IDX TO 1
+           IF WS-DEPT-TABLE-COUNT > ZEROS
+              SEARCH WS-DEPT-ENTRY
+                  VARYING WS-DEPT-IDX
+                  AT END
+                      PERFORM ADD-NEW-DEPARTMENT-ENTRY
+                  WHEN WS-DEPT-NAME(WS-DEPT-IDX) = EMP-DEPT
+                      ADD EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-IDX)
+                      ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+              END-SEARCH
+           ELSE
+              PERFORM ADD-NEW-DEPARTMENT-ENTRY
+           END-IF.
+
+       ADD-NEW-DEPARTMENT-ENTRY.
+           IF WS-DEPT-TABLE-COUNT < 20
+              ADD 1 TO WS-DEPT-TABLE-COUNT
+              MOVE EMP-DEPT   TO WS-DEPT-NAME(WS-DEPT-TABLE-COUNT)
+              MOVE EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-TABLE-COUNT)
+              MOVE 1          TO WS-DEPT-COUNT(WS-DEPT-TABLE-COUNT)
+           ELSE
+              DISPLAY 'WARNING: Department table full, ' EMP-DEPT
+                      ' not tracked'
+           END-IF.
+
        CALCULATE-HIGH-BONUS.
            COMPUTE WS-BONUS = EMP-SALARY * WS-BONUS-RATE
            COMPUTE WS-TAX = EMP-SALARY * WS-TAX-RATE
@@ -120,23 +386,116 @@
            COMPUTE WS-NET-PAY = EMP-SALARY - WS-TAX.
 
        WRITE-PAYROLL-RECORD.
-           STRING EMP-ID DELIMITED BY SIZE
-                  EMP-NAME DELIMITED BY SIZE
-                  WS-NET-PAY DELIMITED BY SIZE
-                  INTO PAYROLL-RECORD
-           END-STRING
+           MOVE SPACES              TO PAYROLL-RECORD
+           MOVE EMP-ID              TO PR-EMP-ID
+           MOVE EMP-NAME            TO PR-EMP-NAME
+           MOVE EMP-DEPT            TO PR-EMP-DEPT
+           MOVE EMP-SALARY          TO PR-GROSS-SALARY
+           MOVE WS-BONUS            TO PR-BONUS
+           MOVE WS-TAX              TO PR-TAX
+           MOVE WS-DEPT-DEDUCTION   TO PR-DEPT-DEDUCTION
+           MOVE WS-NET-PAY          TO PR-NET-PAY
            WRITE PAYROLL-RECORD.
 
+       WRITE-DIRECT-DEPOSIT-RECORD.
+           ADD 1 TO WS-ACH-TRACE-SEQUENCE
+
+           MOVE SPACES              TO DIRECT-DEPOSIT-RECORD
+           MOVE '6'                 TO DD-RECORD-TYPE-CODE
+           MOVE '22'                TO DD-TRANSACTION-CODE
+           MOVE EMP-ROUTING-NUMBER(1:8) TO DD-RECEIVING-DFI-ID
+           MOVE EMP-ROUTING-NUMBER(9:1) TO DD-CHECK-DIGIT
+           ADD DD-RECEIVING-DFI-ID TO WS-ACH-ENTRY-HASH
+           MOVE EMP-ACCOUNT-NUMBER  TO DD-DFI-ACCOUNT-NUMBER
+           MOVE WS-NET-PAY          TO DD-NET-PAY-AMOUNT
+           MOVE EMP-ID              TO DD-EMP-ID
+           MOVE EMP-NAME(1:22)      TO DD-EMP-NAME
+           MOVE SPACES              TO DD-DISCRETIONARY-DATA
+           MOVE '0'                 TO DD-ADDENDA-RECORD-IND
+           MOVE WS-ACH-ORIGINATING-DFI TO DD-TRACE-NUMBER(1:8)
+           MOVE WS-ACH-TRACE-SEQUENCE TO DD-TRACE-NUMBER(9:7)
+           WRITE DIRECT-DEPOSIT-RECORD
+
+           ADD 1 TO WS-DIRECT-DEPOSIT-COUNT
+           ADD WS-NET-PAY TO WS-TOTAL-DIRECT-DEPOSIT.
+
        GENERATE-REPORTS.
            DISPLAY 'Total Employees Processed: ' WS-EMPLOYEE-COUNT
            DISPLAY 'High Earners Count: ' WS-HIGH-EARNER-COUNT
-           DISPLAY 'Total Salary Amount: ' WS-TOTAL-SALARY.
+           DISPLAY 'Total Salary Amount: ' WS-TOTAL-SALARY
+           DISPLAY 'Direct Deposits Generated: '
+                   WS-DIRECT-DEPOSIT-COUNT
+           DISPLAY 'Total Direct Deposit Amount: '
+                   WS-TOTAL-DIRECT-DEPOSIT
+           PERFORM DISPLAY-DEPARTMENT-SUBTOTALS.
+
+       DISPLAY-DEPARTMENT-SUBTOTALS.
+           DISPLAY 'Department Subtotals:'
+           SET WS-DEPT-IDX TO 1
+           PERFORM WS-DEPT-TABLE-COUNT TIMES
+               DISPLAY '  ' WS-DEPT-NAME(WS-DEPT-IDX)
+                       ' Count: ' WS-DEPT-COUNT(WS-DEPT-IDX)
+                       ' Total: ' WS-DEPT-TOTAL(WS-DEPT-IDX)
+               SET WS-DEPT-IDX UP BY 1
+           END-PERFORM.
 
        CLEANUP.
+           PERFORM WRITE-ACH-BATCH-CONTROL
+           PERFORM WRITE-ACH-FILE-CONTROL
+           PERFORM PAD-ACH-FILE-TO-BLOCK-BOUNDARY
            CLOSE EMPLOYEE-FILE
            CLOSE PAYROLL-FILE
+           CLOSE DIRECT-DEPOSIT-FILE
            DISPLAY WS-END-MSG.
 
+       WRITE-ACH-BATCH-CONTROL.
+           MOVE SPACES                    TO DD-BATCH-CONTROL-RECORD
+           MOVE '8'                       TO DD-BC-RECORD-TYPE-CODE
+           MOVE 220                       TO DD-BC-SERVICE-CLASS-CODE
+           MOVE WS-DIRECT-DEPOSIT-COUNT   TO DD-BC-ENTRY-ADDENDA-COUNT
+           MOVE WS-ACH-ENTRY-HASH         TO DD-BC-ENTRY-HASH
+           MOVE ZEROS                     TO DD-BC-TOTAL-DEBIT-AMOUNT
+           MOVE WS-TOTAL-DIRECT-DEPOSIT   TO DD-BC-TOTAL-CREDIT-AMOUNT
+           MOVE WS-ACH-COMPANY-ID         TO DD-BC-COMPANY-ID
+           MOVE SPACES                    TO DD-BC-MESSAGE-AUTH-CODE
+           MOVE WS-ACH-ORIGINATING-DFI    TO DD-BC-ORIGINATING-DFI-ID
+           MOVE WS-ACH-BATCH-NUMBER       TO DD-BC-BATCH-NUMBER
+           WRITE DD-BATCH-CONTROL-RECORD.
+
+       WRITE-ACH-FILE-CONTROL.
+      *    3 header/control records (file header, batch header, batch
+      *    control - the file control record itself doesn't count
+      *    toward its own total) plus one entry detail per employee,
+      *    rounded up to the 10-record blocking factor.
+           COMPUTE WS-ACH-BLOCK-COUNT =
+               FUNCTION INTEGER-PART(
+                  (WS-DIRECT-DEPOSIT-COUNT + 4 + 9) / 10)
+           MOVE SPACES                    TO DD-FILE-CONTROL-RECORD
+           MOVE '9'                       TO DD-FC-RECORD-TYPE-CODE
+           MOVE 1                         TO DD-FC-BATCH-COUNT
+           MOVE WS-ACH-BLOCK-COUNT        TO DD-FC-BLOCK-COUNT
+           MOVE WS-DIRECT-DEPOSIT-COUNT   TO DD-FC-ENTRY-ADDENDA-COUNT
+           MOVE WS-ACH-ENTRY-HASH         TO DD-FC-ENTRY-HASH
+           MOVE ZEROS                     TO DD-FC-TOTAL-DEBIT-AMOUNT
+           MOVE WS-TOTAL-DIRECT-DEPOSIT   TO DD-FC-TOTAL-CREDIT-AMOUNT
+           WRITE DD-FILE-CONTROL-RECORD.
+
+       PAD-ACH-FILE-TO-BLOCK-BOUNDARY.
+      *    File header, batch header, one entry detail per employee,
+      *    batch control, and file control are the physical records
+      *    already on disk. NACHA files are physically blocked in
+      *    groups of 10 records, so the remainder up to
+      *    WS-ACH-BLOCK-COUNT * 10 is padded out with '9'-filled
+      *    filler records - without this, DD-FC-BLOCK-COUNT would
+      *    claim more physical records than the file actually has.
+           COMPUTE WS-ACH-RECORDS-WRITTEN =
+               WS-DIRECT-DEPOSIT-COUNT + 4
+           PERFORM UNTIL WS-ACH-RECORDS-WRITTEN >=
+                   WS-ACH-BLOCK-COUNT * 10
+               WRITE DD-FILE-CONTROL-RECORD FROM WS-ACH-FILLER-RECORD
+               ADD 1 TO WS-ACH-RECORDS-WRITTEN
+           END-PERFORM.
+
       *****************************************************************
       * Additional Test Cases for Different COBOL Features
       *****************************************************************
