@@ -0,0 +1,156 @@
+      *****************************************************************
+      * MONTH-END REGULATORY EXTRACT
+      * Scans the month's CTR-FILE (the currency-transaction records
+      * BANKING-SYSTEM's LOG-LARGE-TRANSACTION/LOG-STRUCTURING-
+      * ACTIVITY already write for large single transactions and for
+      * structuring activity) and separates it into Currency
+      * Transaction Report (CTR) and Suspicious Activity Report (SAR)
+      * extracts for filing.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTH-END-REGULATORY-EXTRACT.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-INPUT-FILE
+               ASSIGN TO "CTR-FILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SAR-CTR-EXTRACT
+               ASSIGN TO "SAR-CTR-EXTRACT.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CTR-INPUT-FILE.
+       01 CTR-RECORD.
+          05 CTR-ACCOUNT-NUMBER         PIC 9(10).
+          05 CTR-TXN-TYPE               PIC X(2).
+             88 CTR-IS-STRUCTURING      VALUE 'ST'.
+          05 CTR-AMOUNT                 PIC 9(13)V99.
+          05 CTR-DATE                   PIC 9(8).
+          05 CTR-TIME                   PIC 9(6).
+
+       FD SAR-CTR-EXTRACT.
+       01 EXTRACT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS                PIC X(2).
+          88 WS-FILE-EOF                VALUE '10'.
+
+      *    CTR-FILE.DAT is already pre-filtered by BANKING-SYSTEM: a
+      *    'ST' record is a structuring hit (several transactions
+      *    below the reporting threshold summing above it, same
+      *    account, same day) and is the SAR-equivalent signal here -
+      *    AUDIT-TRAIL-RECORD's AUDIT-STATUS only ever carries
+      *    'POSTED'/'REVERSED', never a suspicious flag, so 'ST' is
+      *    the closest thing this system has to one. Every other
+      *    CTR-TXN-TYPE is a single large transaction already at or
+      *    above the threshold, so it is re-verified against the
+      *    threshold here (rather than trusted blindly) and filed as
+      *    a CTR record.
+       01 WS-LARGE-TRANS-THRESHOLD      PIC 9(13)V99
+          VALUE 10000.00.
+
+       01 WS-COUNTERS.
+          05 WS-RECORDS-READ            PIC 9(9) VALUE ZEROS.
+          05 WS-CTR-COUNT                PIC 9(7) VALUE ZEROS.
+          05 WS-SAR-COUNT                PIC 9(7) VALUE ZEROS.
+
+       01 WS-EXTRACT-LINE.
+          05 WS-EX-REPORT-TYPE          PIC X(3).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-EX-ACCOUNT              PIC 9(10).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-EX-TXN-TYPE             PIC X(2).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-EX-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-EX-DATE                 PIC 9(8).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-EX-TIME                 PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZATION
+           PERFORM EXTRACT-REGULATORY-RECORDS
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Month-End Regulatory Extract - Started'
+           DISPLAY '========================================'
+           OPEN INPUT CTR-INPUT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: unable to open CTR-FILE.DAT (status '
+                      WS-FILE-STATUS '), nothing to extract'
+              SET WS-FILE-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT SAR-CTR-EXTRACT.
+
+       EXTRACT-REGULATORY-RECORDS.
+           PERFORM READ-CTR-FILE
+           PERFORM EVALUATE-TRANSACTION-RECORD
+               UNTIL WS-FILE-EOF.
+
+       READ-CTR-FILE.
+           READ CTR-INPUT-FILE
+               AT END
+                   SET WS-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       EVALUATE-TRANSACTION-RECORD.
+      *    SAR: the record is a structuring hit. CTR: any other
+      *    CTR-FILE record, re-checked against the reporting
+      *    threshold rather than trusted blindly.
+           IF CTR-IS-STRUCTURING
+              PERFORM WRITE-SAR-EXTRACT-LINE
+           ELSE
+              IF CTR-AMOUNT >= WS-LARGE-TRANS-THRESHOLD
+                 PERFORM WRITE-CTR-EXTRACT-LINE
+              END-IF
+           END-IF
+
+           PERFORM READ-CTR-FILE.
+
+       WRITE-CTR-EXTRACT-LINE.
+           ADD 1 TO WS-CTR-COUNT
+           MOVE 'CTR'              TO WS-EX-REPORT-TYPE
+           MOVE CTR-ACCOUNT-NUMBER TO WS-EX-ACCOUNT
+           MOVE CTR-TXN-TYPE       TO WS-EX-TXN-TYPE
+           MOVE CTR-AMOUNT         TO WS-EX-AMOUNT
+           MOVE CTR-DATE           TO WS-EX-DATE
+           MOVE CTR-TIME           TO WS-EX-TIME
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-LINE.
+
+       WRITE-SAR-EXTRACT-LINE.
+           ADD 1 TO WS-SAR-COUNT
+           MOVE 'SAR'              TO WS-EX-REPORT-TYPE
+           MOVE CTR-ACCOUNT-NUMBER TO WS-EX-ACCOUNT
+           MOVE CTR-TXN-TYPE       TO WS-EX-TXN-TYPE
+           MOVE CTR-AMOUNT         TO WS-EX-AMOUNT
+           MOVE CTR-DATE           TO WS-EX-DATE
+           MOVE CTR-TIME           TO WS-EX-TIME
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-LINE.
+
+       CLEANUP.
+           DISPLAY ' '
+           DISPLAY 'Month-End Regulatory Extract Summary'
+           DISPLAY '====================================='
+           DISPLAY 'Records read: ' WS-RECORDS-READ
+           DISPLAY 'CTR records extracted: ' WS-CTR-COUNT
+           DISPLAY 'SAR records extracted: ' WS-SAR-COUNT
+
+           CLOSE CTR-INPUT-FILE
+           CLOSE SAR-CTR-EXTRACT
+
+           DISPLAY 'Month-End Regulatory Extract - Complete'.
