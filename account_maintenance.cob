@@ -0,0 +1,305 @@
+      *****************************************************************
+      * ACCOUNT MAINTENANCE PROGRAM
+      * Opens/closes accounts, changes account status, and updates
+      * overdraft limits on ACCOUNT-FILE from a batch of maintenance
+      * requests. Companion batch program to BANKING-SYSTEM.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINTENANCE.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINTENANCE-FILE
+               ASSIGN TO "MAINTENANCE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT MAINTENANCE-LOG-FILE
+               ASSIGN TO "MAINTENANCE-LOG.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MAINTENANCE-FILE.
+       01 MAINTENANCE-RECORD.
+          05 MAINT-ACTION               PIC X(2).
+             88 MAINT-OPEN-ACCOUNT      VALUE 'OP'.
+             88 MAINT-CLOSE-ACCOUNT     VALUE 'CL'.
+             88 MAINT-FREEZE-ACCOUNT    VALUE 'FZ'.
+             88 MAINT-UNFREEZE-ACCOUNT  VALUE 'UF'.
+             88 MAINT-CHANGE-LIMIT      VALUE 'CO'.
+          05 MAINT-ACCOUNT-NUMBER       PIC 9(10).
+          05 MAINT-CUSTOMER-ID          PIC 9(8).
+          05 MAINT-ACCT-TYPE            PIC X(2).
+          05 MAINT-NEW-OVERDRAFT-LIMIT  PIC 9(7)V99.
+          05 MAINT-OPENING-BALANCE      PIC S9(13)V99.
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-ACCOUNT-NUMBER        PIC 9(10).
+          05 ACCT-CUSTOMER-ID           PIC 9(8).
+          05 ACCT-TYPE                  PIC X(2).
+             88 ACCT-CHECKING           VALUE 'CK'.
+             88 ACCT-SAVINGS            VALUE 'SV'.
+             88 ACCT-MONEY-MARKET       VALUE 'MM'.
+             88 ACCT-CD                 VALUE 'CD'.
+          05 ACCT-BALANCE               PIC S9(13)V99.
+          05 ACCT-INTEREST-RATE         PIC 9V9999.
+          05 ACCT-LAST-INTEREST-DATE    PIC 9(8).
+          05 ACCT-LAST-ACTIVITY-DATE    PIC 9(8).
+          05 ACCT-OPENING-DATE          PIC 9(8).
+          05 ACCT-STATUS                PIC X.
+             88 ACCT-ACTIVE             VALUE 'A'.
+             88 ACCT-CLOSED             VALUE 'C'.
+             88 ACCT-FROZEN             VALUE 'F'.
+          05 ACCT-OVERDRAFT-LIMIT       PIC 9(7)V99.
+
+       FD MAINTENANCE-LOG-FILE.
+       01 MAINTENANCE-LOG-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS                PIC X(2).
+          88 WS-FILE-OK                 VALUES '00' '97'.
+          88 WS-FILE-EOF                VALUE '10'.
+
+       01 WS-ACCT-STATUS                PIC X(2).
+
+       01 WS-TODAY-YMD                  PIC 9(8).
+
+      *    Same published rates BANKING-SYSTEM's CALCULATE-FLAT-
+      *    INTEREST/CALCULATE-TIERED-INTEREST use, so a newly opened
+      *    account's stored rate agrees with what the daily interest
+      *    job expects instead of starting the account at zero.
+       01 WS-INTEREST-RATES.
+          05 WS-CHECKING-RATE           PIC 9V9999 VALUE 0.0050.
+          05 WS-SAVINGS-RATE            PIC 9V9999 VALUE 0.0150.
+          05 WS-MM-RATE                 PIC 9V9999 VALUE 0.0250.
+          05 WS-CD-RATE                 PIC 9V9999 VALUE 0.0350.
+
+       01 WS-COUNTERS.
+          05 WS-REQUEST-COUNT           PIC 9(7) VALUE ZEROS.
+          05 WS-APPLIED-COUNT           PIC 9(7) VALUE ZEROS.
+          05 WS-REJECTED-COUNT          PIC 9(7) VALUE ZEROS.
+
+       01 WS-LOG-LINE.
+          05 WS-LOG-ACCOUNT             PIC 9(10).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-LOG-ACTION               PIC X(20).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-LOG-RESULT               PIC X(40).
+
+       01 WS-ERROR-MESSAGES.
+          05 WS-ERR-DUP-ACCOUNT         PIC X(50)
+             VALUE 'ERROR: Account number already exists'.
+          05 WS-ERR-ACCOUNT-NOT-FOUND   PIC X(50)
+             VALUE 'ERROR: Account number not found'.
+          05 WS-ERR-NONZERO-BALANCE     PIC X(50)
+             VALUE 'ERROR: Cannot close account, balance not zero'.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-MAINTENANCE-REQUESTS
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Account Maintenance - Processing Started'
+           DISPLAY '=========================================='
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YMD
+           OPEN INPUT MAINTENANCE-FILE
+           OPEN I-O ACCOUNT-FILE
+           OPEN OUTPUT MAINTENANCE-LOG-FILE.
+
+       PROCESS-MAINTENANCE-REQUESTS.
+           PERFORM READ-MAINTENANCE-REQUEST
+           PERFORM EXECUTE-MAINTENANCE-REQUEST
+               UNTIL WS-FILE-EOF.
+
+       READ-MAINTENANCE-REQUEST.
+           READ MAINTENANCE-FILE
+               AT END
+                   SET WS-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQUEST-COUNT
+           END-READ.
+
+       EXECUTE-MAINTENANCE-REQUEST.
+           EVALUATE TRUE
+               WHEN MAINT-OPEN-ACCOUNT
+                    PERFORM OPEN-NEW-ACCOUNT
+               WHEN MAINT-CLOSE-ACCOUNT
+                    PERFORM CLOSE-EXISTING-ACCOUNT
+               WHEN MAINT-FREEZE-ACCOUNT
+                    PERFORM FREEZE-EXISTING-ACCOUNT
+               WHEN MAINT-UNFREEZE-ACCOUNT
+                    PERFORM UNFREEZE-EXISTING-ACCOUNT
+               WHEN MAINT-CHANGE-LIMIT
+                    PERFORM CHANGE-OVERDRAFT-LIMIT
+               WHEN OTHER
+                    DISPLAY 'Unknown maintenance action: ' MAINT-ACTION
+                    ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE
+
+           PERFORM READ-MAINTENANCE-REQUEST.
+
+       OPEN-NEW-ACCOUNT.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   PERFORM CREATE-ACCOUNT-RECORD
+               NOT INVALID KEY
+                   DISPLAY WS-ERR-DUP-ACCOUNT
+                   PERFORM LOG-REJECTED-REQUEST
+           END-READ.
+
+       CREATE-ACCOUNT-RECORD.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           MOVE MAINT-CUSTOMER-ID    TO ACCT-CUSTOMER-ID
+           MOVE MAINT-ACCT-TYPE      TO ACCT-TYPE
+           MOVE MAINT-OPENING-BALANCE TO ACCT-BALANCE
+           EVALUATE MAINT-ACCT-TYPE
+               WHEN 'CK'
+                    MOVE WS-CHECKING-RATE TO ACCT-INTEREST-RATE
+               WHEN 'SV'
+                    MOVE WS-SAVINGS-RATE  TO ACCT-INTEREST-RATE
+               WHEN 'MM'
+                    MOVE WS-MM-RATE       TO ACCT-INTEREST-RATE
+               WHEN 'CD'
+                    MOVE WS-CD-RATE       TO ACCT-INTEREST-RATE
+               WHEN OTHER
+                    MOVE ZEROS            TO ACCT-INTEREST-RATE
+           END-EVALUATE
+           MOVE WS-TODAY-YMD         TO ACCT-LAST-INTEREST-DATE
+           MOVE WS-TODAY-YMD         TO ACCT-LAST-ACTIVITY-DATE
+           MOVE WS-TODAY-YMD         TO ACCT-OPENING-DATE
+           SET ACCT-ACTIVE           TO TRUE
+           MOVE MAINT-NEW-OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'Error writing new account: '
+                           ACCT-ACCOUNT-NUMBER
+                   PERFORM LOG-REJECTED-REQUEST
+               NOT INVALID KEY
+                   MOVE 'Account opened' TO WS-LOG-RESULT
+                   PERFORM LOG-APPLIED-REQUEST
+           END-WRITE.
+
+       CLOSE-EXISTING-ACCOUNT.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY WS-ERR-ACCOUNT-NOT-FOUND
+                   PERFORM LOG-REJECTED-REQUEST
+               NOT INVALID KEY
+                   IF ACCT-BALANCE NOT = ZEROS
+                      DISPLAY WS-ERR-NONZERO-BALANCE
+                      PERFORM LOG-REJECTED-REQUEST
+                   ELSE
+                      SET ACCT-CLOSED TO TRUE
+                      REWRITE ACCOUNT-RECORD
+                          INVALID KEY
+                              PERFORM LOG-REJECTED-REQUEST
+                          NOT INVALID KEY
+                              MOVE 'Account closed' TO WS-LOG-RESULT
+                              PERFORM LOG-APPLIED-REQUEST
+                      END-REWRITE
+                   END-IF
+           END-READ.
+
+       FREEZE-EXISTING-ACCOUNT.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY WS-ERR-ACCOUNT-NOT-FOUND
+                   PERFORM LOG-REJECTED-REQUEST
+               NOT INVALID KEY
+                   SET ACCT-FROZEN TO TRUE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           PERFORM LOG-REJECTED-REQUEST
+                       NOT INVALID KEY
+                           MOVE 'Account frozen' TO WS-LOG-RESULT
+                           PERFORM LOG-APPLIED-REQUEST
+                   END-REWRITE
+           END-READ.
+
+       UNFREEZE-EXISTING-ACCOUNT.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY WS-ERR-ACCOUNT-NOT-FOUND
+                   PERFORM LOG-REJECTED-REQUEST
+               NOT INVALID KEY
+                   SET ACCT-ACTIVE TO TRUE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           PERFORM LOG-REJECTED-REQUEST
+                       NOT INVALID KEY
+                           MOVE 'Account unfrozen' TO WS-LOG-RESULT
+                           PERFORM LOG-APPLIED-REQUEST
+                   END-REWRITE
+           END-READ.
+
+       CHANGE-OVERDRAFT-LIMIT.
+           MOVE MAINT-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY WS-ERR-ACCOUNT-NOT-FOUND
+                   PERFORM LOG-REJECTED-REQUEST
+               NOT INVALID KEY
+                   MOVE MAINT-NEW-OVERDRAFT-LIMIT
+                       TO ACCT-OVERDRAFT-LIMIT
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           PERFORM LOG-REJECTED-REQUEST
+                       NOT INVALID KEY
+                           MOVE 'Overdraft limit changed'
+                               TO WS-LOG-RESULT
+                           PERFORM LOG-APPLIED-REQUEST
+                   END-REWRITE
+           END-READ.
+
+       LOG-APPLIED-REQUEST.
+           ADD 1 TO WS-APPLIED-COUNT
+           MOVE MAINT-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+           MOVE MAINT-ACTION         TO WS-LOG-ACTION
+           WRITE MAINTENANCE-LOG-LINE FROM WS-LOG-LINE.
+
+       LOG-REJECTED-REQUEST.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE MAINT-ACCOUNT-NUMBER TO WS-LOG-ACCOUNT
+           MOVE MAINT-ACTION         TO WS-LOG-ACTION
+           MOVE 'Rejected'           TO WS-LOG-RESULT
+           WRITE MAINTENANCE-LOG-LINE FROM WS-LOG-LINE.
+
+       CLEANUP.
+           DISPLAY ' '
+           DISPLAY 'Account Maintenance Summary'
+           DISPLAY '============================'
+           DISPLAY 'Requests read:     ' WS-REQUEST-COUNT
+           DISPLAY 'Requests applied:  ' WS-APPLIED-COUNT
+           DISPLAY 'Requests rejected: ' WS-REJECTED-COUNT
+
+           CLOSE MAINTENANCE-FILE
+           CLOSE ACCOUNT-FILE
+           CLOSE MAINTENANCE-LOG-FILE
+
+           DISPLAY 'Account Maintenance - Processing Complete'.
