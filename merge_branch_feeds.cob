@@ -0,0 +1,170 @@
+      *****************************************************************
+      * MERGE BRANCH FEEDS
+      * Consolidates the daily transaction feeds from three branches
+      * into a single, account-ordered TRANSACTIONS.DAT file for
+      * BANKING-SYSTEM's daily processing run.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGE-BRANCH-FEEDS.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FEED-1
+               ASSIGN TO "BRANCH1-FEED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BRANCH-FEED-2
+               ASSIGN TO "BRANCH2-FEED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BRANCH-FEED-3
+               ASSIGN TO "BRANCH3-FEED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MERGE-WORK-FILE
+               ASSIGN TO "MERGEWORK.TMP".
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRANCH-FEED-1.
+       01 BRANCH1-RECORD.
+          05 B1-ACCOUNT-NUMBER          PIC 9(10).
+          05 B1-TYPE                    PIC X(2).
+          05 B1-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 B1-AMOUNT                  PIC 9(13)V99.
+          05 B1-DATE                    PIC 9(8).
+          05 B1-TIME                    PIC 9(6).
+          05 B1-DESCRIPTION             PIC X(50).
+          05 B1-PROCESSED-FLAG          PIC X.
+
+       FD BRANCH-FEED-2.
+       01 BRANCH2-RECORD.
+          05 B2-ACCOUNT-NUMBER          PIC 9(10).
+          05 B2-TYPE                    PIC X(2).
+          05 B2-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 B2-AMOUNT                  PIC 9(13)V99.
+          05 B2-DATE                    PIC 9(8).
+          05 B2-TIME                    PIC 9(6).
+          05 B2-DESCRIPTION             PIC X(50).
+          05 B2-PROCESSED-FLAG          PIC X.
+
+       FD BRANCH-FEED-3.
+       01 BRANCH3-RECORD.
+          05 B3-ACCOUNT-NUMBER          PIC 9(10).
+          05 B3-TYPE                    PIC X(2).
+          05 B3-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 B3-AMOUNT                  PIC 9(13)V99.
+          05 B3-DATE                    PIC 9(8).
+          05 B3-TIME                    PIC 9(6).
+          05 B3-DESCRIPTION             PIC X(50).
+          05 B3-PROCESSED-FLAG          PIC X.
+
+      *    MERGE-RECORD mirrors TRANSACTION-RECORD from BANKING-SYSTEM
+      *    so the consolidated file can be consumed directly.
+       SD MERGE-WORK-FILE.
+       01 MERGE-RECORD.
+          05 MRG-ACCOUNT-NUMBER         PIC 9(10).
+          05 MRG-TYPE                   PIC X(2).
+          05 MRG-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 MRG-AMOUNT                 PIC 9(13)V99.
+          05 MRG-DATE.
+             10 MRG-YEAR                PIC 9(4).
+             10 MRG-MONTH               PIC 99.
+             10 MRG-DAY                 PIC 99.
+          05 MRG-TIME.
+             10 MRG-HOUR                PIC 99.
+             10 MRG-MINUTE              PIC 99.
+             10 MRG-SECOND              PIC 99.
+          05 MRG-DESCRIPTION            PIC X(50).
+          05 MRG-PROCESSED-FLAG         PIC X.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TXN-ACCOUNT-NUMBER         PIC 9(10).
+          05 TXN-TYPE                   PIC X(2).
+          05 TXN-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 TXN-AMOUNT                 PIC 9(13)V99.
+          05 TXN-DATE.
+             10 TXN-YEAR                PIC 9(4).
+             10 TXN-MONTH               PIC 99.
+             10 TXN-DAY                 PIC 99.
+          05 TXN-TIME.
+             10 TXN-HOUR                PIC 99.
+             10 TXN-MINUTE              PIC 99.
+             10 TXN-SECOND              PIC 99.
+          05 TXN-DESCRIPTION            PIC X(50).
+          05 TXN-PROCESSED-FLAG         PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS                PIC X(2).
+       01 WS-MERGE-RETURN-CODE          PIC S9(4) COMP VALUE ZEROS.
+       01 WS-MERGE-EOF-FLAG             PIC X VALUE 'N'.
+          88 WS-MERGE-EOF               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           DISPLAY 'Merge Branch Feeds - Processing Started'
+           DISPLAY '========================================'
+
+           OPEN OUTPUT TRANSACTION-FILE
+
+      *    An OUTPUT PROCEDURE (rather than plain GIVING) is used so
+      *    each merged record can have TXN-PROCESSED-FLAG explicitly
+      *    stamped 'N' (not yet posted) before it is written -
+      *    BANKING-SYSTEM's PROCESS-TRANSACTION expects that field to
+      *    start in a known state, and a plain GIVING would instead
+      *    pass through whatever raw byte happens to occupy that
+      *    position in the branch feed record.
+           MERGE MERGE-WORK-FILE
+               ON ASCENDING KEY MRG-ACCOUNT-NUMBER
+               ON ASCENDING KEY MRG-DATE
+               ON ASCENDING KEY MRG-TIME
+               USING BRANCH-FEED-1 BRANCH-FEED-2 BRANCH-FEED-3
+               OUTPUT PROCEDURE IS WRITE-MERGED-TRANSACTION
+
+           MOVE RETURN-CODE TO WS-MERGE-RETURN-CODE
+           CLOSE TRANSACTION-FILE
+           IF WS-MERGE-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: MERGE failed, return code '
+                      WS-MERGE-RETURN-CODE
+              MOVE WS-MERGE-RETURN-CODE TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           DISPLAY 'Branch feeds merged into TRANSACTIONS.DAT'
+           DISPLAY 'Merge Branch Feeds - Processing Complete'
+           STOP RUN.
+
+       WRITE-MERGED-TRANSACTION.
+           MOVE 'N' TO WS-MERGE-EOF-FLAG
+           PERFORM UNTIL WS-MERGE-EOF
+               RETURN MERGE-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MERGE-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-ONE-TRANSACTION
+               END-RETURN
+           END-PERFORM.
+
+       WRITE-ONE-TRANSACTION.
+           MOVE SPACES                TO TRANSACTION-RECORD
+           MOVE MRG-ACCOUNT-NUMBER    TO TXN-ACCOUNT-NUMBER
+           MOVE MRG-TYPE              TO TXN-TYPE
+           MOVE MRG-TO-ACCOUNT-NUMBER TO TXN-TO-ACCOUNT-NUMBER
+           MOVE MRG-AMOUNT            TO TXN-AMOUNT
+           MOVE MRG-DATE              TO TXN-DATE
+           MOVE MRG-TIME              TO TXN-TIME
+           MOVE MRG-DESCRIPTION       TO TXN-DESCRIPTION
+           MOVE 'N'                   TO TXN-PROCESSED-FLAG
+           WRITE TRANSACTION-RECORD.
