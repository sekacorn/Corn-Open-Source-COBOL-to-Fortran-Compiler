@@ -0,0 +1,361 @@
+      *****************************************************************
+      * MONTHLY STATEMENT CYCLE
+      * Month-end batch, run separately from BANKING-SYSTEM's daily
+      * processing, that produces one summary statement line for every
+      * account on file.
+      *
+      * Copyright (c) 2025 sekacorn
+      * Contact: sekacorn@gmail.com
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-CYCLE.
+       AUTHOR. sekacorn.
+       DATE-WRITTEN. 2025-11-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT MONTHLY-STATEMENT-FILE
+               ASSIGN TO "MONTHLY-STATEMENTS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "MSTMTSORT.TMP".
+
+           SELECT SORTED-TRANSACTIONS
+               ASSIGN TO "MSTMT-SORTED.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+          05 ACCT-ACCOUNT-NUMBER        PIC 9(10).
+          05 ACCT-CUSTOMER-ID           PIC 9(8).
+          05 ACCT-TYPE                  PIC X(2).
+             88 ACCT-CHECKING           VALUE 'CK'.
+             88 ACCT-SAVINGS            VALUE 'SV'.
+             88 ACCT-MONEY-MARKET       VALUE 'MM'.
+             88 ACCT-CD                 VALUE 'CD'.
+          05 ACCT-BALANCE               PIC S9(13)V99.
+          05 ACCT-INTEREST-RATE         PIC 9V9999.
+          05 ACCT-LAST-INTEREST-DATE    PIC 9(8).
+          05 ACCT-LAST-ACTIVITY-DATE    PIC 9(8).
+          05 ACCT-OPENING-DATE          PIC 9(8).
+          05 ACCT-STATUS                PIC X.
+             88 ACCT-ACTIVE             VALUE 'A'.
+             88 ACCT-CLOSED             VALUE 'C'.
+             88 ACCT-FROZEN             VALUE 'F'.
+          05 ACCT-OVERDRAFT-LIMIT       PIC 9(7)V99.
+
+       FD MONTHLY-STATEMENT-FILE.
+       01 MONTHLY-STATEMENT-LINE        PIC X(132).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TXN-ACCOUNT-NUMBER         PIC 9(10).
+          05 TXN-TYPE                   PIC X(2).
+             88 TXN-DEPOSIT             VALUE 'DP'.
+             88 TXN-WITHDRAWAL          VALUE 'WD'.
+             88 TXN-TRANSFER            VALUE 'TR'.
+             88 TXN-INTEREST            VALUE 'IN'.
+          05 TXN-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 TXN-AMOUNT                 PIC 9(13)V99.
+          05 TXN-DATE.
+             10 TXN-YEAR                PIC 9(4).
+             10 TXN-MONTH               PIC 99.
+             10 TXN-DAY                 PIC 99.
+          05 TXN-TIME.
+             10 TXN-HOUR                PIC 99.
+             10 TXN-MINUTE              PIC 99.
+             10 TXN-SECOND              PIC 99.
+          05 TXN-DESCRIPTION            PIC X(50).
+          05 TXN-PROCESSED-FLAG         PIC X.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SORT-ACCOUNT-NUMBER        PIC 9(10).
+          05 SORT-TYPE                  PIC X(2).
+          05 SORT-TO-ACCOUNT-NUMBER     PIC 9(10).
+          05 SORT-AMOUNT                PIC 9(13)V99.
+          05 SORT-DATE                  PIC 9(8).
+          05 SORT-TIME                  PIC 9(6).
+          05 SORT-DESCRIPTION           PIC X(50).
+          05 SORT-PROCESSED-FLAG        PIC X.
+
+       FD SORTED-TRANSACTIONS.
+       01 SORTED-TXN-RECORD.
+          05 ST-ACCOUNT-NUMBER          PIC 9(10).
+          05 ST-TYPE                    PIC X(2).
+             88 ST-IS-DEPOSIT           VALUE 'DP'.
+             88 ST-IS-WITHDRAWAL        VALUE 'WD'.
+             88 ST-IS-TRANSFER          VALUE 'TR'.
+             88 ST-IS-INTEREST          VALUE 'IN'.
+          05 ST-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 ST-AMOUNT                  PIC 9(13)V99.
+          05 ST-DATE                    PIC 9(8).
+          05 ST-TIME                    PIC 9(6).
+          05 ST-DESCRIPTION             PIC X(50).
+          05 ST-PROCESSED-FLAG          PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS                PIC X(2).
+       01 WS-TXN-STATUS                 PIC X(2).
+       01 WS-SORT-FILE-STATUS           PIC X(2).
+       01 WS-SORT-RETURN-CODE           PIC S9(4) COMP VALUE ZEROS.
+       01 WS-SORT-EOF-FLAG              PIC X VALUE 'N'.
+          88 WS-SORT-AT-EOF             VALUE 'Y'.
+
+       01 WS-TODAY-YMD                  PIC 9(8).
+
+       01 WS-COUNTERS.
+          05 WS-ACCOUNTS-PROCESSED      PIC 9(6) VALUE ZEROS.
+          05 WS-ACCOUNTS-CLOSED         PIC 9(6) VALUE ZEROS.
+
+       01 WS-TOTAL-ON-DEPOSIT           PIC S9(15)V99 VALUE ZEROS.
+
+      *    Per-account period activity, accumulated by ACCUMULATE-
+      *    ACCOUNT-TRANSACTIONS while the account's slice of
+      *    SORTED-TRANSACTIONS is consumed. The opening balance for
+      *    the period is worked backward from ACCT-BALANCE (the
+      *    current/closing balance) since this batch has no separate
+      *    beginning-of-month snapshot the way BANKING-SYSTEM's daily
+      *    run captures WS-OPENING-BALANCES.
+       01 WS-PERIOD-TOTALS.
+          05 WS-PERIOD-DEP-TOTAL        PIC S9(13)V99 VALUE ZEROS.
+          05 WS-PERIOD-WD-TOTAL         PIC S9(13)V99 VALUE ZEROS.
+          05 WS-PERIOD-INT-TOTAL        PIC S9(13)V99 VALUE ZEROS.
+          05 WS-PERIOD-OPENING-BALANCE  PIC S9(15)V99 VALUE ZEROS.
+
+       01 WS-ACCT-TXN-COUNT             PIC 9(4) VALUE ZEROS.
+       01 WS-ACCT-TXN-TABLE.
+          05 WS-ACCT-TXN-ENTRY OCCURS 0 TO 500 TIMES
+             DEPENDING ON WS-ACCT-TXN-COUNT
+             INDEXED BY WS-ACCT-TXN-IDX.
+             10 WS-ATT-TYPE             PIC X(2).
+             10 WS-ATT-AMOUNT           PIC 9(13)V99.
+             10 WS-ATT-DATE             PIC 9(8).
+
+       01 WS-STMT-OPENING-LINE.
+          05 FILLER                     PIC X(8) VALUE SPACES.
+          05 FILLER                     PIC X(17)
+             VALUE 'Opening balance: '.
+          05 WS-STMT-OPENING-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01 WS-STMT-INTEREST-LINE.
+          05 FILLER                     PIC X(8) VALUE SPACES.
+          05 FILLER                     PIC X(29)
+             VALUE 'Interest earned this period: '.
+          05 WS-STMT-PERIOD-INTEREST    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-STMT-TXN-DETAIL-LINE.
+          05 FILLER                     PIC X(12) VALUE SPACES.
+          05 WS-STMT-TXN-DATE           PIC 9(8).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-TXN-TYPE           PIC X(2).
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-TXN-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-STMT-HEADER.
+          05 FILLER                     PIC X(50)
+             VALUE '        MONTHLY STATEMENT CYCLE SUMMARY'.
+
+       01 WS-STMT-LINE.
+          05 WS-STMT-ACCOUNT            PIC 9(10).
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-STMT-TYPE               PIC X(2).
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-STMT-BALANCE            PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-RATE               PIC 9.9999.
+          05 FILLER                     PIC X(3) VALUE SPACES.
+          05 WS-STMT-STATUS             PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZATION
+           PERFORM PRODUCE-MONTHLY-STATEMENTS
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Monthly Statement Cycle - Processing Started'
+           DISPLAY '=============================================='
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YMD
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               ON ASCENDING KEY SORT-DATE
+               ON ASCENDING KEY SORT-TIME
+               USING TRANSACTION-FILE
+               GIVING SORTED-TRANSACTIONS
+
+           MOVE RETURN-CODE TO WS-SORT-RETURN-CODE
+           IF WS-SORT-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: transaction SORT failed, return code '
+                      WS-SORT-RETURN-CODE
+              MOVE WS-SORT-RETURN-CODE TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT SORTED-TRANSACTIONS
+           OPEN OUTPUT MONTHLY-STATEMENT-FILE
+           WRITE MONTHLY-STATEMENT-LINE FROM WS-STMT-HEADER
+           PERFORM READ-SORTED-TRANSACTION.
+
+       PRODUCE-MONTHLY-STATEMENTS.
+           MOVE ZEROS TO ACCT-ACCOUNT-NUMBER
+           START ACCOUNT-FILE KEY IS >= ACCT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error positioning account file'
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM WRITE-MONTHLY-STATEMENT-LINE
+               UNTIL WS-ACCT-STATUS = '10'.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-ACCT-STATUS
+           END-READ.
+
+       READ-SORTED-TRANSACTION.
+           READ SORTED-TRANSACTIONS
+               AT END
+                   SET WS-SORT-AT-EOF TO TRUE
+           END-READ.
+
+       WRITE-MONTHLY-STATEMENT-LINE.
+           PERFORM ACCUMULATE-ACCOUNT-TRANSACTIONS
+           PERFORM WRITE-OPENING-BALANCE-LINE
+           PERFORM WRITE-BUFFERED-TRANSACTION-LINES
+           PERFORM WRITE-PERIOD-INTEREST-LINE
+
+           MOVE ACCT-ACCOUNT-NUMBER TO WS-STMT-ACCOUNT
+           MOVE ACCT-TYPE           TO WS-STMT-TYPE
+           MOVE ACCT-BALANCE        TO WS-STMT-BALANCE
+           MOVE ACCT-INTEREST-RATE  TO WS-STMT-RATE
+
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   MOVE 'ACTIVE'   TO WS-STMT-STATUS
+               WHEN ACCT-CLOSED
+                   MOVE 'CLOSED'   TO WS-STMT-STATUS
+                   ADD 1 TO WS-ACCOUNTS-CLOSED
+               WHEN ACCT-FROZEN
+                   MOVE 'FROZEN'   TO WS-STMT-STATUS
+           END-EVALUATE
+
+           WRITE MONTHLY-STATEMENT-LINE FROM WS-STMT-LINE
+
+           IF NOT ACCT-CLOSED
+              ADD ACCT-BALANCE TO WS-TOTAL-ON-DEPOSIT
+           END-IF
+
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           PERFORM READ-NEXT-ACCOUNT.
+
+      *    Consumes this account's slice of SORTED-TRANSACTIONS (the
+      *    file is in ascending account/date/time order, matching the
+      *    ascending ACCT-ACCOUNT-NUMBER order PRODUCE-MONTHLY-
+      *    STATEMENTS reads accounts in, so a single forward pass
+      *    "zippers" the two files together with no re-reads). Any
+      *    orphaned transaction records for an account number that no
+      *    longer exists on ACCOUNT-FILE are skipped rather than
+      *    mis-attributed to the next account read.
+       ACCUMULATE-ACCOUNT-TRANSACTIONS.
+           MOVE ZEROS TO WS-PERIOD-DEP-TOTAL
+           MOVE ZEROS TO WS-PERIOD-WD-TOTAL
+           MOVE ZEROS TO WS-PERIOD-INT-TOTAL
+           MOVE ZEROS TO WS-ACCT-TXN-COUNT
+
+           PERFORM UNTIL WS-SORT-AT-EOF
+                   OR ST-ACCOUNT-NUMBER >= ACCT-ACCOUNT-NUMBER
+              PERFORM READ-SORTED-TRANSACTION
+           END-PERFORM
+
+           PERFORM UNTIL WS-SORT-AT-EOF
+                   OR ST-ACCOUNT-NUMBER NOT = ACCT-ACCOUNT-NUMBER
+              EVALUATE TRUE
+                  WHEN ST-IS-DEPOSIT
+                       ADD ST-AMOUNT TO WS-PERIOD-DEP-TOTAL
+                  WHEN ST-IS-INTEREST
+                       ADD ST-AMOUNT TO WS-PERIOD-INT-TOTAL
+                  WHEN OTHER
+      *                 Withdrawals and transfers both reduce the
+      *                 account's own balance the same way; the raw
+      *                 transaction log has no record of the credit a
+      *                 transfer posts to the other side, so a
+      *                 transfer here can only be seen as an outgoing
+      *                 debit, same as BANKING-SYSTEM's own
+      *                 PARTITION-TRANSACTIONS sees it before the
+      *                 synthetic credit leg is added.
+                       ADD ST-AMOUNT TO WS-PERIOD-WD-TOTAL
+              END-EVALUATE
+
+              IF WS-ACCT-TXN-COUNT < 500
+                 ADD 1 TO WS-ACCT-TXN-COUNT
+                 MOVE ST-TYPE   TO WS-ATT-TYPE(WS-ACCT-TXN-COUNT)
+                 MOVE ST-AMOUNT TO WS-ATT-AMOUNT(WS-ACCT-TXN-COUNT)
+                 MOVE ST-DATE   TO WS-ATT-DATE(WS-ACCT-TXN-COUNT)
+              ELSE
+                 DISPLAY 'WARNING: transaction detail table full '
+                         '(500 entries) - account '
+                         ACCT-ACCOUNT-NUMBER
+                         ' statement transaction list truncated'
+              END-IF
+
+              PERFORM READ-SORTED-TRANSACTION
+           END-PERFORM
+
+           COMPUTE WS-PERIOD-OPENING-BALANCE =
+               ACCT-BALANCE - WS-PERIOD-DEP-TOTAL
+               + WS-PERIOD-WD-TOTAL - WS-PERIOD-INT-TOTAL.
+
+       WRITE-OPENING-BALANCE-LINE.
+           MOVE WS-PERIOD-OPENING-BALANCE TO WS-STMT-OPENING-BALANCE
+           WRITE MONTHLY-STATEMENT-LINE FROM WS-STMT-OPENING-LINE.
+
+       WRITE-BUFFERED-TRANSACTION-LINES.
+           PERFORM VARYING WS-ACCT-TXN-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-TXN-IDX > WS-ACCT-TXN-COUNT
+              MOVE WS-ATT-DATE(WS-ACCT-TXN-IDX)   TO WS-STMT-TXN-DATE
+              MOVE WS-ATT-TYPE(WS-ACCT-TXN-IDX)   TO WS-STMT-TXN-TYPE
+              MOVE WS-ATT-AMOUNT(WS-ACCT-TXN-IDX) TO WS-STMT-TXN-AMOUNT
+              WRITE MONTHLY-STATEMENT-LINE FROM WS-STMT-TXN-DETAIL-LINE
+           END-PERFORM.
+
+       WRITE-PERIOD-INTEREST-LINE.
+           MOVE WS-PERIOD-INT-TOTAL TO WS-STMT-PERIOD-INTEREST
+           WRITE MONTHLY-STATEMENT-LINE FROM WS-STMT-INTEREST-LINE.
+
+       CLEANUP.
+           DISPLAY ' '
+           DISPLAY 'Monthly Statement Cycle Summary'
+           DISPLAY '================================='
+           DISPLAY 'Accounts processed: ' WS-ACCOUNTS-PROCESSED
+           DISPLAY 'Accounts closed:    ' WS-ACCOUNTS-CLOSED
+           DISPLAY 'Total on deposit:  $' WS-TOTAL-ON-DEPOSIT
+
+           CLOSE ACCOUNT-FILE
+           CLOSE SORTED-TRANSACTIONS
+           CLOSE MONTHLY-STATEMENT-FILE
+
+           DISPLAY 'Monthly Statement Cycle - Processing Complete'.
