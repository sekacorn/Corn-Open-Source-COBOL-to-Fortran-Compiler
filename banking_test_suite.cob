@@ -33,15 +33,73 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUSTOMER-ID
+                   WITH DUPLICATES
                FILE STATUS IS WS-ACCT-STATUS.
 
            SELECT SORT-WORK-FILE
                ASSIGN TO "SORTWORK.TMP".
 
+      *    Overnight sort partitioning: today's transactions are split
+      *    by account number into three disjoint partitions so each
+      *    partition's SORT is an independent unit of work that could
+      *    be run as a separate, concurrent job step in production.
+           SELECT PARTITION-FILE-1
+               ASSIGN TO "PARTITION1.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-2
+               ASSIGN TO "PARTITION2.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-3
+               ASSIGN TO "PARTITION3.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-SORTED-1
+               ASSIGN TO "PARTITION1-SORTED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-SORTED-2
+               ASSIGN TO "PARTITION2-SORTED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-SORTED-3
+               ASSIGN TO "PARTITION3-SORTED.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DAILY-MERGE-FILE
+               ASSIGN TO "DAILYMERGE.TMP".
+
            SELECT REPORT-FILE
                ASSIGN TO "DAILY-REPORT.TXT"
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CTR-FILE
+               ASSIGN TO "CTR-FILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "SUSPENSE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT REVERSAL-FILE
+               ASSIGN TO "REVERSALS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REVERSAL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
@@ -52,6 +110,7 @@
              88 TXN-WITHDRAWAL          VALUE 'WD'.
              88 TXN-TRANSFER            VALUE 'TR'.
              88 TXN-INTEREST            VALUE 'IN'.
+          05 TXN-TO-ACCOUNT-NUMBER      PIC 9(10).
           05 TXN-AMOUNT                 PIC 9(13)V99.
           05 TXN-DATE.
              10 TXN-YEAR                PIC 9(4).
@@ -63,6 +122,8 @@
              10 TXN-SECOND              PIC 99.
           05 TXN-DESCRIPTION            PIC X(50).
           05 TXN-PROCESSED-FLAG         PIC X.
+             88 TXN-WAS-POSTED          VALUE 'Y'.
+             88 TXN-WAS-REJECTED        VALUE 'N'.
 
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
@@ -76,6 +137,7 @@
           05 ACCT-BALANCE               PIC S9(13)V99.
           05 ACCT-INTEREST-RATE         PIC 9V9999.
           05 ACCT-LAST-INTEREST-DATE    PIC 9(8).
+          05 ACCT-LAST-ACTIVITY-DATE    PIC 9(8).
           05 ACCT-OPENING-DATE          PIC 9(8).
           05 ACCT-STATUS                PIC X.
              88 ACCT-ACTIVE             VALUE 'A'.
@@ -86,13 +148,205 @@
        SD SORT-WORK-FILE.
        01 SORT-RECORD.
           05 SORT-ACCOUNT-NUMBER        PIC 9(10).
+          05 SORT-TYPE                  PIC X(2).
+             88 SORT-IS-DEPOSIT         VALUE 'DP'.
+             88 SORT-IS-WITHDRAWAL      VALUE 'WD'.
+             88 SORT-IS-TRANSFER        VALUE 'TR'.
+             88 SORT-IS-INTEREST        VALUE 'IN'.
+          05 SORT-TO-ACCOUNT-NUMBER     PIC 9(10).
           05 SORT-AMOUNT                PIC 9(13)V99.
-          05 SORT-DATE                  PIC 9(8).
-          05 SORT-FILLER                PIC X(62).
+          05 SORT-DATE.
+             10 SORT-YEAR               PIC 9(4).
+             10 SORT-MONTH              PIC 99.
+             10 SORT-DAY                PIC 99.
+          05 SORT-TIME.
+             10 SORT-HOUR               PIC 99.
+             10 SORT-MINUTE             PIC 99.
+             10 SORT-SECOND             PIC 99.
+          05 SORT-DESCRIPTION           PIC X(50).
+          05 SORT-PROCESSED-FLAG        PIC X.
+
+       FD PARTITION-FILE-1.
+       01 PARTITION1-RECORD.
+          05 P1-ACCOUNT-NUMBER          PIC 9(10).
+          05 P1-TYPE                    PIC X(2).
+          05 P1-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 P1-AMOUNT                  PIC 9(13)V99.
+          05 P1-DATE.
+             10 P1-YEAR                 PIC 9(4).
+             10 P1-MONTH                PIC 99.
+             10 P1-DAY                  PIC 99.
+          05 P1-TIME.
+             10 P1-HOUR                 PIC 99.
+             10 P1-MINUTE               PIC 99.
+             10 P1-SECOND               PIC 99.
+          05 P1-DESCRIPTION             PIC X(50).
+          05 P1-PROCESSED-FLAG          PIC X.
+
+       FD PARTITION-FILE-2.
+       01 PARTITION2-RECORD.
+          05 P2-ACCOUNT-NUMBER          PIC 9(10).
+          05 P2-TYPE                    PIC X(2).
+          05 P2-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 P2-AMOUNT                  PIC 9(13)V99.
+          05 P2-DATE.
+             10 P2-YEAR                 PIC 9(4).
+             10 P2-MONTH                PIC 99.
+             10 P2-DAY                  PIC 99.
+          05 P2-TIME.
+             10 P2-HOUR                 PIC 99.
+             10 P2-MINUTE               PIC 99.
+             10 P2-SECOND               PIC 99.
+          05 P2-DESCRIPTION             PIC X(50).
+          05 P2-PROCESSED-FLAG          PIC X.
+
+       FD PARTITION-FILE-3.
+       01 PARTITION3-RECORD.
+          05 P3-ACCOUNT-NUMBER          PIC 9(10).
+          05 P3-TYPE                    PIC X(2).
+          05 P3-TO-ACCOUNT-NUMBER       PIC 9(10).
+          05 P3-AMOUNT                  PIC 9(13)V99.
+          05 P3-DATE.
+             10 P3-YEAR                 PIC 9(4).
+             10 P3-MONTH                PIC 99.
+             10 P3-DAY                  PIC 99.
+          05 P3-TIME.
+             10 P3-HOUR                 PIC 99.
+             10 P3-MINUTE               PIC 99.
+             10 P3-SECOND               PIC 99.
+          05 P3-DESCRIPTION             PIC X(50).
+          05 P3-PROCESSED-FLAG          PIC X.
+
+       FD PARTITION-SORTED-1.
+       01 PARTITION1-SORTED-RECORD.
+          05 PS1-ACCOUNT-NUMBER         PIC 9(10).
+          05 PS1-TYPE                   PIC X(2).
+          05 PS1-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 PS1-AMOUNT                 PIC 9(13)V99.
+          05 PS1-DATE.
+             10 PS1-YEAR                PIC 9(4).
+             10 PS1-MONTH               PIC 99.
+             10 PS1-DAY                 PIC 99.
+          05 PS1-TIME.
+             10 PS1-HOUR                PIC 99.
+             10 PS1-MINUTE              PIC 99.
+             10 PS1-SECOND              PIC 99.
+          05 PS1-DESCRIPTION            PIC X(50).
+          05 PS1-PROCESSED-FLAG         PIC X.
+
+       FD PARTITION-SORTED-2.
+       01 PARTITION2-SORTED-RECORD.
+          05 PS2-ACCOUNT-NUMBER         PIC 9(10).
+          05 PS2-TYPE                   PIC X(2).
+          05 PS2-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 PS2-AMOUNT                 PIC 9(13)V99.
+          05 PS2-DATE.
+             10 PS2-YEAR                PIC 9(4).
+             10 PS2-MONTH               PIC 99.
+             10 PS2-DAY                 PIC 99.
+          05 PS2-TIME.
+             10 PS2-HOUR                PIC 99.
+             10 PS2-MINUTE              PIC 99.
+             10 PS2-SECOND              PIC 99.
+          05 PS2-DESCRIPTION            PIC X(50).
+          05 PS2-PROCESSED-FLAG         PIC X.
+
+       FD PARTITION-SORTED-3.
+       01 PARTITION3-SORTED-RECORD.
+          05 PS3-ACCOUNT-NUMBER         PIC 9(10).
+          05 PS3-TYPE                   PIC X(2).
+          05 PS3-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 PS3-AMOUNT                 PIC 9(13)V99.
+          05 PS3-DATE.
+             10 PS3-YEAR                PIC 9(4).
+             10 PS3-MONTH               PIC 99.
+             10 PS3-DAY                 PIC 99.
+          05 PS3-TIME.
+             10 PS3-HOUR                PIC 99.
+             10 PS3-MINUTE              PIC 99.
+             10 PS3-SECOND              PIC 99.
+          05 PS3-DESCRIPTION            PIC X(50).
+          05 PS3-PROCESSED-FLAG         PIC X.
+
+      *    DMRG-RECORD mirrors SORT-RECORD so the merged, fully
+      *    ordered stream can feed WRITE-SORTED-REPORT exactly as the
+      *    single-SORT design used to.
+       SD DAILY-MERGE-FILE.
+       01 DMRG-RECORD.
+          05 DMRG-ACCOUNT-NUMBER        PIC 9(10).
+          05 DMRG-TYPE                  PIC X(2).
+             88 DMRG-IS-DEPOSIT         VALUE 'DP'.
+             88 DMRG-IS-WITHDRAWAL      VALUE 'WD'.
+             88 DMRG-IS-TRANSFER        VALUE 'TR'.
+             88 DMRG-IS-INTEREST        VALUE 'IN'.
+          05 DMRG-TO-ACCOUNT-NUMBER     PIC 9(10).
+          05 DMRG-AMOUNT                PIC 9(13)V99.
+          05 DMRG-DATE.
+             10 DMRG-YEAR               PIC 9(4).
+             10 DMRG-MONTH              PIC 99.
+             10 DMRG-DAY                PIC 99.
+          05 DMRG-TIME.
+             10 DMRG-HOUR               PIC 99.
+             10 DMRG-MINUTE             PIC 99.
+             10 DMRG-SECOND             PIC 99.
+          05 DMRG-DESCRIPTION           PIC X(50).
+          05 DMRG-PROCESSED-FLAG        PIC X.
 
        FD REPORT-FILE.
        01 REPORT-LINE                   PIC X(132).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-COUNT            PIC 9(7).
+          05 CKPT-TIMESTAMP             PIC X(26).
+
+       FD CTR-FILE.
+       01 CTR-RECORD.
+          05 CTR-ACCOUNT-NUMBER         PIC 9(10).
+          05 CTR-TXN-TYPE               PIC X(2).
+          05 CTR-AMOUNT                 PIC 9(13)V99.
+          05 CTR-DATE                   PIC 9(8).
+          05 CTR-TIME                   PIC 9(6).
+
+       FD AUDIT-TRAIL-FILE.
+       01 AUDIT-TRAIL-RECORD.
+          05 AUDIT-TIMESTAMP            PIC X(26).
+          05 AUDIT-USER                 PIC X(20).
+          05 AUDIT-OPERATION            PIC X(30).
+          05 AUDIT-ACCOUNT              PIC 9(10).
+          05 AUDIT-BEFORE-BALANCE       PIC S9(13)V9(6).
+          05 AUDIT-AFTER-BALANCE        PIC S9(13)V9(6).
+          05 AUDIT-AMOUNT               PIC S9(13)V9(6).
+          05 AUDIT-STATUS               PIC X(10).
+
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD.
+          05 SUSP-ACCOUNT-NUMBER        PIC 9(10).
+          05 SUSP-TYPE                  PIC X(2).
+          05 SUSP-TO-ACCOUNT-NUMBER     PIC 9(10).
+          05 SUSP-AMOUNT                PIC 9(13)V99.
+          05 SUSP-DATE                  PIC 9(8).
+          05 SUSP-TIME                  PIC 9(6).
+          05 SUSP-DESCRIPTION           PIC X(50).
+          05 SUSP-REASON                PIC X(40).
+
+       FD REVERSAL-FILE.
+       01 REVERSAL-RECORD.
+          05 REV-ACCOUNT-NUMBER         PIC 9(10).
+          05 REV-TYPE                   PIC X(2).
+          05 REV-TO-ACCOUNT-NUMBER      PIC 9(10).
+          05 REV-AMOUNT                 PIC 9(13)V99.
+          05 REV-DATE.
+             10 REV-YEAR                PIC 9(4).
+             10 REV-MONTH               PIC 99.
+             10 REV-DAY                 PIC 99.
+          05 REV-TIME.
+             10 REV-HOUR                PIC 99.
+             10 REV-MINUTE              PIC 99.
+             10 REV-SECOND              PIC 99.
+          05 REV-DESCRIPTION            PIC X(50).
+          05 REV-PROCESSED-FLAG         PIC X.
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS                PIC X(2).
           88 WS-FILE-OK                 VALUES '00' '97'.
@@ -100,12 +354,34 @@
           88 WS-FILE-NOT-FOUND          VALUE '23'.
 
        01 WS-ACCT-STATUS                PIC X(2).
+       01 WS-CKPT-STATUS                PIC X(2).
+       01 WS-CTR-FILE-STATUS            PIC X(2).
+       01 WS-AUDIT-FILE-STATUS          PIC X(2).
+       01 WS-SUSPENSE-STATUS            PIC X(2).
+       01 WS-REVERSAL-STATUS            PIC X(2).
+
+       01 WS-REVERSAL-DATA.
+          05 WS-REV-BEFORE-BALANCE      PIC S9(13)V99.
+          05 WS-REV-AFTER-BALANCE       PIC S9(13)V99.
+
+      *    Before-balance snapshot for LOG-AUDIT-TRAIL, captured by
+      *    each caller just ahead of applying its balance change.
+       01 WS-AUDIT-BEFORE-BALANCE       PIC S9(13)V99.
+       01 WS-AUDIT-OPERATION-NAME       PIC X(30).
+       01 WS-AUDIT-AMOUNT               PIC S9(13)V99.
+
+      *    Optimistic-lock retry controls for ACCOUNT-FILE updates.
+       01 WS-RETRY-COUNT                PIC 9(2) VALUE ZEROS.
+       01 WS-MAX-RETRIES                PIC 9(2) VALUE 3.
+       01 WS-REWRITE-OK                 PIC X VALUE 'N'.
+          88 REWRITE-SUCCESSFUL          VALUE 'Y'.
 
        01 WS-PROGRAM-CONSTANTS.
           05 WS-ANNUAL-DAYS             PIC 9(3) VALUE 365.
           05 WS-MIN-BALANCE             PIC 9(7)V99 VALUE 500.00.
           05 WS-MAX-WITHDRAWAL          PIC 9(7)V99 VALUE 10000.00.
           05 WS-DAILY-LIMIT             PIC 9(9)V99 VALUE 50000.00.
+          05 WS-OVERDRAFT-FEE           PIC 9(3)V99 VALUE 35.00.
 
        01 WS-INTEREST-RATES.
           05 WS-CHECKING-RATE           PIC 9V9999 VALUE 0.0050.
@@ -113,18 +389,51 @@
           05 WS-MM-RATE                 PIC 9V9999 VALUE 0.0250.
           05 WS-CD-RATE                 PIC 9V9999 VALUE 0.0350.
 
+      *    Tiered rate sheet for savings/money-market: balances above
+      *    each breakpoint earn the next tier's rate on that portion.
+          05 WS-TIER-BREAKPOINT-1       PIC 9(9)V99 VALUE 25000.00.
+          05 WS-TIER-BREAKPOINT-2       PIC 9(9)V99 VALUE 100000.00.
+          05 WS-SAVINGS-TIER1-RATE      PIC 9V9999 VALUE 0.0150.
+          05 WS-SAVINGS-TIER2-RATE      PIC 9V9999 VALUE 0.0200.
+          05 WS-SAVINGS-TIER3-RATE      PIC 9V9999 VALUE 0.0250.
+          05 WS-MM-TIER1-RATE           PIC 9V9999 VALUE 0.0250.
+          05 WS-MM-TIER2-RATE           PIC 9V9999 VALUE 0.0300.
+          05 WS-MM-TIER3-RATE           PIC 9V9999 VALUE 0.0375.
+
        01 WS-COUNTERS.
           05 WS-TRANSACTION-COUNT       PIC 9(7) VALUE ZEROS.
           05 WS-DEPOSIT-COUNT           PIC 9(7) VALUE ZEROS.
           05 WS-WITHDRAWAL-COUNT        PIC 9(7) VALUE ZEROS.
+          05 WS-TRANSFER-COUNT          PIC 9(7) VALUE ZEROS.
           05 WS-ERROR-COUNT             PIC 9(5) VALUE ZEROS.
           05 WS-ACCOUNTS-PROCESSED      PIC 9(6) VALUE ZEROS.
+          05 WS-OVERDRAFT-FEE-COUNT     PIC 9(5) VALUE ZEROS.
+          05 WS-STRUCTURING-COUNT       PIC 9(5) VALUE ZEROS.
 
        01 WS-TOTALS.
           05 WS-TOTAL-DEPOSITS          PIC S9(15)V99 VALUE ZEROS.
           05 WS-TOTAL-WITHDRAWALS       PIC S9(15)V99 VALUE ZEROS.
           05 WS-TOTAL-INTEREST-PAID     PIC S9(13)V99 VALUE ZEROS.
           05 WS-NET-CASH-FLOW           PIC S9(15)V99 VALUE ZEROS.
+          05 WS-TOTAL-OVERDRAFT-FEES    PIC S9(13)V99 VALUE ZEROS.
+      *    Transfers move money between two of our own accounts, so
+      *    they are neither a deposit nor a withdrawal of outside
+      *    funds - tracked in their own total instead of being folded
+      *    into WS-TOTAL-WITHDRAWALS, which would otherwise overstate
+      *    withdrawals and throw off END-OF-DAY-RECONCILIATION and the
+      *    net-cash-flow figure below by the transfer volume.
+          05 WS-TOTAL-TRANSFERS         PIC S9(15)V99 VALUE ZEROS.
+
+      *    End-of-day balancing: opening total (from WS-OPENING-
+      *    BALANCES) plus net activity should equal the actual sum of
+      *    every account's closing balance.
+       01 WS-RECONCILIATION.
+          05 WS-RECON-OPENING-TOTAL     PIC S9(15)V99 VALUE ZEROS.
+          05 WS-RECON-CLOSING-TOTAL     PIC S9(15)V99 VALUE ZEROS.
+          05 WS-RECON-EXPECTED-CLOSING  PIC S9(15)V99 VALUE ZEROS.
+          05 WS-RECON-VARIANCE          PIC S9(15)V99 VALUE ZEROS.
+          05 WS-RECON-OVERFLOW-FLAG     PIC X VALUE 'N'.
+             88 RECON-OVERFLOW-OCCURRED VALUE 'Y'.
 
        01 WS-CALCULATED-VALUES.
           05 WS-INTEREST-AMOUNT         PIC S9(11)V99.
@@ -132,14 +441,47 @@
           05 WS-DAYS-SINCE-INTEREST     PIC 9(3).
           05 WS-DAILY-INTEREST-RATE     PIC 9V999999.
           05 WS-SERVICE-CHARGE          PIC 9(5)V99.
+          05 WS-TODAY-YMD                PIC 9(8).
+
+       01 WS-TIER-CALC.
+          05 WS-TIER-1-RATE             PIC 9V9999.
+          05 WS-TIER-2-RATE             PIC 9V9999.
+          05 WS-TIER-3-RATE             PIC 9V9999.
+          05 WS-TIER-1-AMOUNT           PIC S9(13)V99.
+          05 WS-TIER-2-AMOUNT           PIC S9(13)V99.
+          05 WS-TIER-3-AMOUNT           PIC S9(13)V99.
+
+       01 WS-XFER-FROM-ACCOUNT.
+          05 WS-XFER-ACCOUNT-NUMBER     PIC 9(10).
+          05 WS-XFER-CUSTOMER-ID        PIC 9(8).
+          05 WS-XFER-TYPE               PIC X(2).
+          05 WS-XFER-BALANCE            PIC S9(13)V99.
+          05 WS-XFER-INTEREST-RATE      PIC 9V9999.
+          05 WS-XFER-LAST-INTEREST-DATE PIC 9(8).
+          05 WS-XFER-OPENING-DATE       PIC 9(8).
+          05 WS-XFER-STATUS             PIC X.
+          05 WS-XFER-OVERDRAFT-LIMIT    PIC 9(7)V99.
+       01 WS-XFER-DEBIT-OK              PIC X VALUE 'N'.
+          88 XFER-DEBIT-POSTED          VALUE 'Y'.
+       01 WS-XFER-CREDIT-OK             PIC X VALUE 'N'.
+          88 XFER-CREDIT-POSTED         VALUE 'Y'.
 
        01 WS-VALIDATION-FLAGS.
           05 WS-VALID-TRANSACTION       PIC X VALUE 'Y'.
              88 TRANSACTION-VALID       VALUE 'Y'.
              88 TRANSACTION-INVALID     VALUE 'N'.
           05 WS-OVERDRAFT-CHECK         PIC X VALUE 'N'.
-             88 OVERDRAFT-OK            VALUE 'Y'.
-             88 OVERDRAFT-EXCEEDED      VALUE 'N'.
+             88 OVERDRAFT-EXCEEDED      VALUE 'Y'.
+             88 OVERDRAFT-OK            VALUE 'N'.
+      *    Did this transaction actually change ACCT-BALANCE (i.e. did
+      *    it reach one of the WS-TOTAL-DEPOSITS/WS-TOTAL-WITHDRAWALS/
+      *    WS-TOTAL-TRANSFERS/WS-TOTAL-INTEREST-PAID accumulation
+      *    points END-OF-DAY-RECONCILIATION already trusts)? A
+      *    validated-but-rejected transaction (cap exceeded,
+      *    insufficient funds, rolled-back transfer leg) leaves this
+      *    'N', same as one that failed VALIDATE-TRANSACTION outright.
+          05 WS-TRANSACTION-POSTED      PIC X VALUE 'N'.
+             88 TRANSACTION-POSTED      VALUE 'Y'.
 
        01 WS-REGULATORY-DATA.
           05 WS-LARGE-TRANSACTION       PIC X VALUE 'N'.
@@ -173,6 +515,79 @@
           05 FILLER                     PIC X(3) VALUE SPACES.
           05 WS-RPT-END-BAL             PIC ZZZ,ZZZ,ZZ9.99.
 
+       01 WS-OPEN-BAL-COUNT             PIC 9(5) VALUE 0.
+       01 WS-OPENING-BALANCES.
+          05 WS-OB-ENTRY OCCURS 0 TO 20000 TIMES
+             DEPENDING ON WS-OPEN-BAL-COUNT
+             ASCENDING KEY WS-OB-ACCOUNT
+             INDEXED BY WS-OB-IDX.
+             10 WS-OB-ACCOUNT           PIC 9(10).
+             10 WS-OB-TYPE              PIC X(2).
+             10 WS-OB-BALANCE           PIC S9(13)V99.
+
+      *    Structuring watch: per account, per day running total of
+      *    deposit/withdrawal activity, so several transactions each
+      *    below the CTR threshold but summing above it on the same
+      *    day get flagged even though no single transaction did.
+       01 WS-STRUCT-COUNT               PIC 9(5) VALUE ZEROS.
+       01 WS-STRUCTURING-WATCH.
+      *    Kept in ascending account/date order so the lookup below
+      *    can binary-search it - this table only grows on a new
+      *    account/day pair (at most 5000 a day) while the lookup runs
+      *    on every deposit/withdrawal in the day's transaction file.
+          05 WS-STRUCT-ENTRY OCCURS 0 TO 5000 TIMES
+             DEPENDING ON WS-STRUCT-COUNT
+             ASCENDING KEY IS WS-STRUCT-ACCOUNT WS-STRUCT-DATE
+             INDEXED BY WS-STRUCT-IDX.
+             10 WS-STRUCT-ACCOUNT       PIC 9(10).
+             10 WS-STRUCT-DATE          PIC 9(8).
+             10 WS-STRUCT-DAILY-TOTAL   PIC S9(13)V99.
+       01 WS-STRUCT-TXN-DATE            PIC 9(8).
+       01 WS-STRUCT-FOUND-FLAG          PIC X VALUE 'N'.
+          88 STRUCT-ENTRY-FOUND         VALUE 'Y'.
+       01 WS-STRUCT-INSERT-POS          PIC 9(5).
+
+       01 WS-CTL-BREAK.
+          05 WS-CTL-PREV-ACCOUNT        PIC 9(10) VALUE ZEROS.
+          05 WS-CTL-FIRST-RECORD        PIC X VALUE 'Y'.
+          05 WS-CTL-ACCT-TYPE           PIC X(2).
+          05 WS-CTL-DEP-TOTAL           PIC S9(13)V99.
+          05 WS-CTL-WD-TOTAL            PIC S9(13)V99.
+          05 WS-CTL-BEGIN-BAL           PIC S9(13)V99.
+          05 WS-CTL-END-BAL             PIC S9(13)V99.
+       01 WS-SORT-AT-EOF                PIC X VALUE 'N'.
+          88 SORT-RECORDS-EXHAUSTED     VALUE 'Y'.
+
+       01 WS-SORT-RETURN-CODE           PIC S9(4) COMP VALUE ZEROS.
+       01 WS-MERGE-RETURN-CODE          PIC S9(4) COMP VALUE ZEROS.
+       01 WS-PARTITION-NUMBER           PIC 9.
+
+       01 WS-CLI-PARM                   PIC X(60).
+       01 WS-CLI-TOKEN-1                PIC X(20).
+       01 WS-CLI-TOKEN-2                PIC X(20).
+       01 WS-REPORT-FORMAT              PIC X VALUE 'F'.
+          88 CSV-REPORT-FORMAT          VALUE 'C'.
+          88 FIXED-REPORT-FORMAT        VALUE 'F'.
+
+      *    Parameter-driven phase selection: PHASE=TXN/INT/RPT runs
+      *    only that phase of MAIN-CONTROL; anything else (including
+      *    no PHASE= token at all) runs the full daily cycle.
+       01 WS-CLI-PHASE                  PIC X(4) VALUE 'ALL'.
+          88 RUN-TXN-PHASE-ONLY         VALUE 'TXN'.
+          88 RUN-INTEREST-PHASE-ONLY    VALUE 'INT'.
+          88 RUN-REPORT-PHASE-ONLY      VALUE 'RPT'.
+          88 RUN-ALL-PHASES             VALUE 'ALL'.
+
+       01 WS-CSV-LINE                   PIC X(132).
+
+       01 WS-SIZE-ERROR-FLAG            PIC X VALUE 'N'.
+          88 SIZE-ERROR-OCCURRED        VALUE 'Y'.
+
+       01 WS-CHECKPOINT-DATA.
+          05 WS-CHECKPOINT-INTERVAL     PIC 9(7) VALUE 10000.
+          05 WS-RESTART-SKIP-COUNT      PIC 9(7) VALUE ZEROS.
+          05 WS-SKIP-COUNTER            PIC 9(7) VALUE ZEROS.
+
        01 WS-ERROR-MESSAGES.
           05 WS-ERR-INSUFFICIENT-FUNDS  PIC X(50)
              VALUE 'ERROR: Insufficient funds for withdrawal'.
@@ -182,35 +597,187 @@
              VALUE 'ERROR: Account is frozen'.
           05 WS-ERR-INVALID-AMOUNT      PIC X(50)
              VALUE 'ERROR: Invalid transaction amount'.
+          05 WS-ERR-TRANSFER-FAILED     PIC X(50)
+             VALUE 'ERROR: Transfer failed, debit rolled back'.
 
        PROCEDURE DIVISION.
        MAIN-CONTROL.
            PERFORM INITIALIZATION
-           PERFORM PROCESS-DAILY-TRANSACTIONS
-           PERFORM CALCULATE-INTEREST-ALL-ACCOUNTS
-           PERFORM GENERATE-DAILY-REPORT
+           EVALUATE TRUE
+               WHEN RUN-TXN-PHASE-ONLY
+                   PERFORM PROCESS-DAILY-TRANSACTIONS
+               WHEN RUN-INTEREST-PHASE-ONLY
+                   PERFORM CALCULATE-INTEREST-ALL-ACCOUNTS
+               WHEN RUN-REPORT-PHASE-ONLY
+                   PERFORM GENERATE-DAILY-REPORT
+               WHEN OTHER
+                   PERFORM PROCESS-DAILY-TRANSACTIONS
+                   PERFORM CALCULATE-INTEREST-ALL-ACCOUNTS
+                   PERFORM GENERATE-DAILY-REPORT
+           END-EVALUATE
            PERFORM CLEANUP
            STOP RUN.
 
        INITIALIZATION.
            DISPLAY 'Banking System - Daily Processing Started'
            DISPLAY '========================================='
-           OPEN INPUT TRANSACTION-FILE
-           OPEN I-O ACCOUNT-FILE
-           OPEN OUTPUT REPORT-FILE
            MOVE ZEROS TO WS-TRANSACTION-COUNT
            MOVE ZEROS TO WS-DEPOSIT-COUNT
            MOVE ZEROS TO WS-WITHDRAWAL-COUNT
+           MOVE ZEROS TO WS-TRANSFER-COUNT
+           MOVE ZEROS TO WS-TOTAL-TRANSFERS
            MOVE ZEROS TO WS-ERROR-COUNT
            MOVE ZEROS TO WS-TOTAL-DEPOSITS
            MOVE ZEROS TO WS-TOTAL-WITHDRAWALS
-           MOVE ZEROS TO WS-TOTAL-INTEREST-PAID.
+           MOVE ZEROS TO WS-TOTAL-INTEREST-PAID
+           MOVE ZEROS TO WS-OVERDRAFT-FEE-COUNT
+           MOVE ZEROS TO WS-TOTAL-OVERDRAFT-FEES
+           PERFORM PARSE-COMMAND-LINE-ARGS
+
+      *    Only a run that actually validates/executes transactions
+      *    needs to REWRITE TXN-PROCESSED-FLAG back to TRANSACTION-
+      *    FILE, so only those phases open it I-O; PHASE=RPT re-reads
+      *    it fresh via PARTITION-TRANSACTIONS's own OPEN INPUT and
+      *    PHASE=INT does not read it at all.
+           IF RUN-ALL-PHASES OR RUN-TXN-PHASE-ONLY
+              OPEN I-O TRANSACTION-FILE
+           ELSE
+              OPEN INPUT TRANSACTION-FILE
+           END-IF
+           OPEN I-O ACCOUNT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM LOAD-RESTART-CHECKPOINT
+           PERFORM OPEN-AUDIT-AND-REGULATORY-FILES
+           PERFORM CAPTURE-OPENING-BALANCES.
+
+       OPEN-AUDIT-AND-REGULATORY-FILES.
+      *    CTR/reversal/audit/suspense history is durable, multi-day
+      *    data (req004/req010/req021/req027, and month_end_regulatory
+      *    -extract.cob's month-of-CTR-hits read for req012) - every
+      *    run, restart or not, appends onto whatever is already
+      *    there. OPEN EXTEND on a file that doesn't exist yet fails
+      *    with status '35', which is how the very first run ever
+      *    (nothing on disk yet) is told apart from every run after
+      *    it; only that first-ever case falls back to OPEN OUTPUT to
+      *    create the file.
+           PERFORM OPEN-CTR-FILE-FOR-APPEND
+           PERFORM OPEN-REVERSAL-FILE-FOR-APPEND
+           PERFORM OPEN-AUDIT-TRAIL-FILE-FOR-APPEND
+           PERFORM OPEN-SUSPENSE-FILE-FOR-APPEND.
+
+       OPEN-CTR-FILE-FOR-APPEND.
+           OPEN EXTEND CTR-FILE
+           IF WS-CTR-FILE-STATUS = '35'
+              OPEN OUTPUT CTR-FILE
+           END-IF.
+
+       OPEN-REVERSAL-FILE-FOR-APPEND.
+           OPEN EXTEND REVERSAL-FILE
+           IF WS-REVERSAL-STATUS = '35'
+              OPEN OUTPUT REVERSAL-FILE
+           END-IF.
+
+       OPEN-AUDIT-TRAIL-FILE-FOR-APPEND.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+       OPEN-SUSPENSE-FILE-FOR-APPEND.
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = '35'
+              OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       PARSE-COMMAND-LINE-ARGS.
+           MOVE SPACES TO WS-CLI-TOKEN-1
+           MOVE SPACES TO WS-CLI-TOKEN-2
+           ACCEPT WS-CLI-PARM FROM COMMAND-LINE
+           UNSTRING WS-CLI-PARM DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN-1 WS-CLI-TOKEN-2
+           END-UNSTRING
+
+           IF WS-CLI-TOKEN-1 = 'CSV' OR WS-CLI-TOKEN-2 = 'CSV'
+              SET CSV-REPORT-FORMAT TO TRUE
+           ELSE
+              SET FIXED-REPORT-FORMAT TO TRUE
+           END-IF
+
+           MOVE 'ALL' TO WS-CLI-PHASE
+           IF WS-CLI-TOKEN-1(1:6) = 'PHASE='
+              MOVE WS-CLI-TOKEN-1(7:14) TO WS-CLI-PHASE
+           ELSE
+              IF WS-CLI-TOKEN-2(1:6) = 'PHASE='
+                 MOVE WS-CLI-TOKEN-2(7:14) TO WS-CLI-PHASE
+              END-IF
+           END-IF.
+
+       LOAD-RESTART-CHECKPOINT.
+      *    If a checkpoint survives from an interrupted run, resume
+      *    from the last committed transaction instead of the top of
+      *    the file.
+           MOVE ZEROS TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CKPT-LAST-COUNT TO WS-RESTART-SKIP-COUNT
+                      DISPLAY 'Resuming from checkpoint after '
+                              WS-RESTART-SKIP-COUNT ' transactions'
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CAPTURE-OPENING-BALANCES.
+      *    Snapshot every account's beginning-of-day balance so the
+      *    daily report can show real begin/end balances per account.
+           DISPLAY 'Capturing beginning-of-day account balances...'
+           MOVE ZEROS TO WS-OPEN-BAL-COUNT
+           MOVE ZEROS TO ACCT-ACCOUNT-NUMBER
+           START ACCOUNT-FILE KEY IS >= ACCT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error positioning account file'
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM STORE-OPENING-BALANCE
+               UNTIL WS-ACCT-STATUS = '10'.
+
+       STORE-OPENING-BALANCE.
+           ADD 1 TO WS-OPEN-BAL-COUNT
+           MOVE ACCT-ACCOUNT-NUMBER TO WS-OB-ACCOUNT(WS-OPEN-BAL-COUNT)
+           MOVE ACCT-TYPE           TO WS-OB-TYPE(WS-OPEN-BAL-COUNT)
+           MOVE ACCT-BALANCE        TO WS-OB-BALANCE(WS-OPEN-BAL-COUNT)
+           PERFORM READ-NEXT-ACCOUNT.
 
        PROCESS-DAILY-TRANSACTIONS.
+           IF WS-RESTART-SKIP-COUNT > ZEROS
+              PERFORM SKIP-ALREADY-PROCESSED-TRANSACTIONS
+           END-IF
+
            PERFORM READ-TRANSACTION
            PERFORM PROCESS-TRANSACTION
                UNTIL WS-FILE-EOF.
 
+       SKIP-ALREADY-PROCESSED-TRANSACTIONS.
+      *    Re-read (without reprocessing) the transactions already
+      *    applied before the prior run was interrupted.
+           MOVE ZEROS TO WS-SKIP-COUNTER
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-RESTART-SKIP-COUNT
+                       OR WS-FILE-EOF
+              READ TRANSACTION-FILE
+                  AT END
+                      SET WS-FILE-EOF TO TRUE
+                  NOT AT END
+                      ADD 1 TO WS-TRANSACTION-COUNT
+                      ADD 1 TO WS-SKIP-COUNTER
+              END-READ
+           END-PERFORM
+           DISPLAY 'Skipped ' WS-SKIP-COUNTER
+                   ' already-processed transactions'.
+
        READ-TRANSACTION.
            READ TRANSACTION-FILE
                AT END
@@ -221,6 +788,7 @@
 
        PROCESS-TRANSACTION.
            MOVE 'Y' TO WS-VALID-TRANSACTION
+           MOVE 'N' TO WS-TRANSACTION-POSTED
 
            PERFORM VALIDATE-TRANSACTION
 
@@ -231,8 +799,40 @@
               DISPLAY 'Transaction rejected: ' TXN-ACCOUNT-NUMBER
            END-IF
 
+      *    Persist the real accept/reject outcome back to
+      *    TRANSACTION-FILE so PARTITION-TRANSACTIONS's later re-read
+      *    (this run's PHASE=RPT step, or a separate one) can tell a
+      *    posted transaction from a rejected one instead of writing
+      *    every record into the daily report unconditionally.
+           IF TRANSACTION-POSTED
+              MOVE 'Y' TO TXN-PROCESSED-FLAG
+           ELSE
+              MOVE 'N' TO TXN-PROCESSED-FLAG
+           END-IF
+           REWRITE TRANSACTION-RECORD
+
+           IF FUNCTION MOD(WS-TRANSACTION-COUNT, WS-CHECKPOINT-INTERVAL)
+              = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+
            PERFORM READ-TRANSACTION.
 
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TRANSACTION-COUNT TO CKPT-LAST-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'Checkpoint written at transaction '
+                   WS-TRANSACTION-COUNT.
+
+       CLEAR-CHECKPOINT.
+      *    Successful end-of-run: truncate the checkpoint so tomorrow's
+      *    run starts fresh from the top of the file.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        VALIDATE-TRANSACTION.
       *    Validate account exists
            MOVE TXN-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
@@ -260,8 +860,103 @@
                  SET REQUIRES-REPORTING TO TRUE
                  PERFORM LOG-LARGE-TRANSACTION
               END-IF
+
+      *       Check for structuring (several transactions below the
+      *       CTR threshold that sum above it on the same day)
+              IF TXN-DEPOSIT OR TXN-WITHDRAWAL
+                 PERFORM CHECK-STRUCTURING-ACTIVITY
+              END-IF
            END-IF.
 
+       CHECK-STRUCTURING-ACTIVITY.
+           MOVE TXN-DATE TO WS-STRUCT-TXN-DATE
+           MOVE 'N' TO WS-STRUCT-FOUND-FLAG
+           IF WS-STRUCT-COUNT > 0
+              SEARCH ALL WS-STRUCT-ENTRY
+                  AT END
+                      CONTINUE
+                  WHEN WS-STRUCT-ACCOUNT(WS-STRUCT-IDX) =
+                           TXN-ACCOUNT-NUMBER
+                       AND WS-STRUCT-DATE(WS-STRUCT-IDX) =
+                           WS-STRUCT-TXN-DATE
+                      SET STRUCT-ENTRY-FOUND TO TRUE
+              END-SEARCH
+           END-IF
+
+           IF STRUCT-ENTRY-FOUND
+              ADD TXN-AMOUNT TO WS-STRUCT-DAILY-TOTAL(WS-STRUCT-IDX)
+              IF WS-STRUCT-DAILY-TOTAL(WS-STRUCT-IDX) >=
+                     WS-REPORTING-THRESHOLD
+                 AND TXN-AMOUNT < WS-REPORTING-THRESHOLD
+                 SET SUSPICIOUS-FLAG TO TRUE
+                 PERFORM LOG-STRUCTURING-ACTIVITY
+              END-IF
+           ELSE
+              PERFORM INSERT-STRUCTURING-ENTRY
+           END-IF.
+
+       INSERT-STRUCTURING-ENTRY.
+      *    New account/date pair - insert it in ascending account/date
+      *    order instead of just appending, so WS-STRUCTURING-WATCH
+      *    stays sorted for the SEARCH ALL above. The three guards
+      *    below are kept as separate IFs (not one compound OR) so the
+      *    subscript-1 access is never attempted once the insert
+      *    position has already been found - COBOL does not guarantee
+      *    short-circuit evaluation of OR.
+           IF WS-STRUCT-COUNT < 5000
+              ADD 1 TO WS-STRUCT-COUNT
+              MOVE WS-STRUCT-COUNT TO WS-STRUCT-INSERT-POS
+              PERFORM VARYING WS-STRUCT-INSERT-POS
+                      FROM WS-STRUCT-COUNT BY -1
+                      UNTIL WS-STRUCT-INSERT-POS < 1
+                 IF WS-STRUCT-INSERT-POS = 1
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-STRUCT-ACCOUNT(WS-STRUCT-INSERT-POS - 1)
+                       < TXN-ACCOUNT-NUMBER
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-STRUCT-ACCOUNT(WS-STRUCT-INSERT-POS - 1)
+                       = TXN-ACCOUNT-NUMBER
+                    AND WS-STRUCT-DATE(WS-STRUCT-INSERT-POS - 1)
+                        < WS-STRUCT-TXN-DATE
+                    EXIT PERFORM
+                 END-IF
+                 MOVE WS-STRUCT-ACCOUNT(WS-STRUCT-INSERT-POS - 1)
+                     TO WS-STRUCT-ACCOUNT(WS-STRUCT-INSERT-POS)
+                 MOVE WS-STRUCT-DATE(WS-STRUCT-INSERT-POS - 1)
+                     TO WS-STRUCT-DATE(WS-STRUCT-INSERT-POS)
+                 MOVE WS-STRUCT-DAILY-TOTAL(WS-STRUCT-INSERT-POS - 1)
+                     TO WS-STRUCT-DAILY-TOTAL(WS-STRUCT-INSERT-POS)
+              END-PERFORM
+              MOVE TXN-ACCOUNT-NUMBER
+                  TO WS-STRUCT-ACCOUNT(WS-STRUCT-INSERT-POS)
+              MOVE WS-STRUCT-TXN-DATE
+                  TO WS-STRUCT-DATE(WS-STRUCT-INSERT-POS)
+              MOVE TXN-AMOUNT
+                  TO WS-STRUCT-DAILY-TOTAL(WS-STRUCT-INSERT-POS)
+           ELSE
+              DISPLAY 'WARNING: structuring watch table full (5000'
+                      ' entries) - not tracking account '
+                      TXN-ACCOUNT-NUMBER
+           END-IF.
+
+       LOG-STRUCTURING-ACTIVITY.
+      *    Persist the structuring hit to the CTR file, the same
+      *    regulatory-extract mechanism used for single large
+      *    transactions, tagged with its own transaction type so it
+      *    can be told apart from a genuine CTR-eligible transaction.
+           ADD 1 TO WS-STRUCTURING-COUNT
+           MOVE TXN-ACCOUNT-NUMBER TO CTR-ACCOUNT-NUMBER
+           MOVE 'ST'               TO CTR-TXN-TYPE
+           MOVE WS-STRUCT-DAILY-TOTAL(WS-STRUCT-IDX) TO CTR-AMOUNT
+           MOVE TXN-DATE           TO CTR-DATE
+           MOVE TXN-TIME           TO CTR-TIME
+           WRITE CTR-RECORD
+           DISPLAY 'STRUCTURING SUSPECTED: Account ' TXN-ACCOUNT-NUMBER
+                   ' Daily total: '
+                   WS-STRUCT-DAILY-TOTAL(WS-STRUCT-IDX).
+
        EXECUTE-TRANSACTION.
            EVALUATE TRUE
                WHEN TXN-DEPOSIT
@@ -274,57 +969,343 @@
                     PERFORM PROCESS-MANUAL-INTEREST
                WHEN OTHER
                     DISPLAY 'Unknown transaction type: ' TXN-TYPE
+                    PERFORM WRITE-SUSPENSE-RECORD
                     ADD 1 TO WS-ERROR-COUNT
            END-EVALUATE.
 
+       WRITE-SUSPENSE-RECORD.
+      *    Unrecognized transaction types are parked here instead of
+      *    being silently dropped, so they can be researched and
+      *    reprocessed rather than lost.
+           MOVE TXN-ACCOUNT-NUMBER    TO SUSP-ACCOUNT-NUMBER
+           MOVE TXN-TYPE              TO SUSP-TYPE
+           MOVE TXN-TO-ACCOUNT-NUMBER TO SUSP-TO-ACCOUNT-NUMBER
+           MOVE TXN-AMOUNT            TO SUSP-AMOUNT
+           MOVE TXN-DATE              TO SUSP-DATE
+           MOVE TXN-TIME              TO SUSP-TIME
+           MOVE TXN-DESCRIPTION       TO SUSP-DESCRIPTION
+           MOVE 'UNRECOGNIZED TRANSACTION TYPE' TO SUSP-REASON
+           WRITE SUSPENSE-RECORD.
+
        PROCESS-DEPOSIT.
+           MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+           MOVE 'DEPOSIT' TO WS-AUDIT-OPERATION-NAME
+           MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
            ADD TXN-AMOUNT TO ACCT-BALANCE
            ADD TXN-AMOUNT TO WS-TOTAL-DEPOSITS
            ADD 1 TO WS-DEPOSIT-COUNT
+           MOVE TXN-DATE TO ACCT-LAST-ACTIVITY-DATE
+           MOVE 'Y' TO WS-TRANSACTION-POSTED
+
+           PERFORM REWRITE-ACCOUNT-WITH-RETRY
+           IF NOT REWRITE-SUCCESSFUL
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              PERFORM LOG-AUDIT-TRAIL
+           END-IF.
+
+       PROCESS-WITHDRAWAL.
+      *    Check the per-transaction withdrawal cap, then sufficient
+      *    funds including overdraft.
+           IF TXN-AMOUNT > WS-MAX-WITHDRAWAL
+              DISPLAY 'ERROR: Withdrawal exceeds per-transaction limit'
+              DISPLAY 'Account: ' ACCT-ACCOUNT-NUMBER
+                      ' Amount: ' TXN-AMOUNT
+                      ' Limit: ' WS-MAX-WITHDRAWAL
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+              COMPUTE WS-NEW-BALANCE =
+                  ACCT-BALANCE - TXN-AMOUNT
+                  ON SIZE ERROR
+                      DISPLAY 'ERROR: balance overflow on account '
+                              ACCT-ACCOUNT-NUMBER
+                      MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                  NOT ON SIZE ERROR
+                      MOVE 'N' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
 
-           REWRITE ACCOUNT-RECORD
+              IF SIZE-ERROR-OCCURRED
+                 ADD 1 TO WS-ERROR-COUNT
+              ELSE
+                 IF WS-NEW-BALANCE >= (ACCT-OVERDRAFT-LIMIT * -1)
+      *             Set the audit operation/amount before the REWRITE
+      *             so a retry-exhausted failure logs this
+      *             transaction's own name and amount, not a stale
+      *             one left over from whatever was audited last.
+                    MOVE 'WITHDRAWAL' TO WS-AUDIT-OPERATION-NAME
+                    MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
+                    SUBTRACT TXN-AMOUNT FROM ACCT-BALANCE
+                    ADD TXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                    ADD 1 TO WS-WITHDRAWAL-COUNT
+                    MOVE TXN-DATE TO ACCT-LAST-ACTIVITY-DATE
+                    MOVE 'Y' TO WS-TRANSACTION-POSTED
+
+                    IF ACCT-BALANCE < ZEROS
+                       SET OVERDRAFT-EXCEEDED TO TRUE
+                    ELSE
+                       SET OVERDRAFT-OK TO TRUE
+                    END-IF
+
+                    PERFORM REWRITE-ACCOUNT-WITH-RETRY
+                    IF NOT REWRITE-SUCCESSFUL
+                       ADD 1 TO WS-ERROR-COUNT
+                    ELSE
+      *                Log the withdrawal's own audit line here,
+      *                before ASSESS-OVERDRAFT-FEE takes its own bite
+      *                out of ACCT-BALANCE, so AUDIT-AFTER-BALANCE
+      *                reflects exactly the one balance change
+      *                AUDIT-AMOUNT (TXN-AMOUNT) accounts for -
+      *                before minus amount equals after, and the fee
+      *                gets its own separate audit line below.
+                       PERFORM LOG-AUDIT-TRAIL
+                    END-IF
+
+                    IF OVERDRAFT-EXCEEDED AND REWRITE-SUCCESSFUL
+                       PERFORM ASSESS-OVERDRAFT-FEE
+                    END-IF
+                 ELSE
+                    DISPLAY WS-ERR-INSUFFICIENT-FUNDS
+                    DISPLAY 'Account: ' ACCT-ACCOUNT-NUMBER
+                            ' Amount: ' TXN-AMOUNT
+                    ADD 1 TO WS-ERROR-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+
+       ASSESS-OVERDRAFT-FEE.
+      *    A withdrawal that dips the balance below zero (but still
+      *    within ACCT-OVERDRAFT-LIMIT) draws a flat overdraft fee,
+      *    same as WS-MAX-WITHDRAWAL/WS-OVERDRAFT-LIMIT enforcement
+      *    above - the fee itself is allowed to push the balance
+      *    further negative, up to the overdraft limit.
+           MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+      *    Its own audit line, separate from the WITHDRAWAL entry
+      *    that triggered it, per req020 - the fee is a distinct
+      *    balance change with its own amount, not part of the
+      *    withdrawal amount.
+           MOVE 'OVERDRAFT-FEE' TO WS-AUDIT-OPERATION-NAME
+           MOVE WS-OVERDRAFT-FEE TO WS-AUDIT-AMOUNT
+           SUBTRACT WS-OVERDRAFT-FEE FROM ACCT-BALANCE
+           ADD WS-OVERDRAFT-FEE TO WS-TOTAL-OVERDRAFT-FEES
+           ADD 1 TO WS-OVERDRAFT-FEE-COUNT
+
+           PERFORM REWRITE-ACCOUNT-WITH-RETRY
+           IF NOT REWRITE-SUCCESSFUL
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              PERFORM LOG-AUDIT-TRAIL
+           END-IF
+
+           DISPLAY 'OVERDRAFT FEE ASSESSED: Account '
+                   ACCT-ACCOUNT-NUMBER ' Fee: ' WS-OVERDRAFT-FEE.
+
+       PROCESS-TRANSFER.
+      *    Debit the source account (already read into ACCOUNT-RECORD
+      *    by VALIDATE-TRANSACTION), then credit the destination
+      *    account. If the credit leg cannot be completed, the debit
+      *    is rewritten back to the source so a transfer never leaves
+      *    money missing from only one side.
+           MOVE 'N' TO WS-XFER-DEBIT-OK
+           MOVE 'N' TO WS-XFER-CREDIT-OK
+
+           IF TXN-TO-ACCOUNT-NUMBER = ZEROS
+              OR TXN-TO-ACCOUNT-NUMBER = TXN-ACCOUNT-NUMBER
+              DISPLAY WS-ERR-INVALID-AMOUNT
+              DISPLAY 'Transfer requires a distinct destination account'
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              IF TXN-AMOUNT > WS-MAX-WITHDRAWAL
+                 DISPLAY 'ERROR: Transfer exceeds per-transaction limit'
+                 DISPLAY 'Account: ' ACCT-ACCOUNT-NUMBER
+                         ' Amount: ' TXN-AMOUNT
+                         ' Limit: ' WS-MAX-WITHDRAWAL
+                 ADD 1 TO WS-ERROR-COUNT
+              ELSE
+              MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+              COMPUTE WS-NEW-BALANCE =
+                  ACCT-BALANCE - TXN-AMOUNT
+                  ON SIZE ERROR
+                      DISPLAY 'ERROR: balance overflow on account '
+                              ACCT-ACCOUNT-NUMBER
+                      MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                  NOT ON SIZE ERROR
+                      MOVE 'N' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
+
+              IF SIZE-ERROR-OCCURRED
+                 ADD 1 TO WS-ERROR-COUNT
+              ELSE
+                 IF WS-NEW-BALANCE >= (ACCT-OVERDRAFT-LIMIT * -1)
+                    MOVE ACCT-ACCOUNT-NUMBER
+                        TO WS-XFER-ACCOUNT-NUMBER
+                    MOVE ACCT-CUSTOMER-ID      TO WS-XFER-CUSTOMER-ID
+                    MOVE ACCT-TYPE             TO WS-XFER-TYPE
+                    MOVE ACCT-INTEREST-RATE
+                        TO WS-XFER-INTEREST-RATE
+                    MOVE ACCT-LAST-INTEREST-DATE
+                        TO WS-XFER-LAST-INTEREST-DATE
+                    MOVE ACCT-OPENING-DATE     TO WS-XFER-OPENING-DATE
+                    MOVE ACCT-STATUS           TO WS-XFER-STATUS
+                    MOVE ACCT-OVERDRAFT-LIMIT
+                        TO WS-XFER-OVERDRAFT-LIMIT
+
+                    MOVE 'TRANSFER-DEBIT' TO WS-AUDIT-OPERATION-NAME
+                    MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
+                    SUBTRACT TXN-AMOUNT FROM ACCT-BALANCE
+                    MOVE TXN-DATE TO ACCT-LAST-ACTIVITY-DATE
+                    MOVE ACCT-BALANCE TO WS-XFER-BALANCE
+
+                    PERFORM REWRITE-ACCOUNT-WITH-RETRY
+                    IF REWRITE-SUCCESSFUL
+                       SET XFER-DEBIT-POSTED TO TRUE
+                    ELSE
+                       ADD 1 TO WS-ERROR-COUNT
+                    END-IF
+
+                    IF XFER-DEBIT-POSTED
+                       PERFORM CREDIT-TRANSFER-DESTINATION
+                    END-IF
+                 ELSE
+                    DISPLAY WS-ERR-INSUFFICIENT-FUNDS
+                    DISPLAY 'Account: ' ACCT-ACCOUNT-NUMBER
+                            ' Amount: ' TXN-AMOUNT
+                    ADD 1 TO WS-ERROR-COUNT
+                 END-IF
+              END-IF
+              END-IF
+           END-IF.
+
+       CREDIT-TRANSFER-DESTINATION.
+           MOVE TXN-TO-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
                INVALID KEY
-                   DISPLAY 'Error updating account: ' ACCT-ACCOUNT-NUMBER
-                   ADD 1 TO WS-ERROR-COUNT
-           END-REWRITE
+                   DISPLAY WS-ERR-ACCOUNT-NOT-FOUND
+                   DISPLAY 'Destination account: ' TXN-TO-ACCOUNT-NUMBER
+                   PERFORM ROLLBACK-TRANSFER-DEBIT
+               NOT INVALID KEY
+                   PERFORM APPLY-TRANSFER-CREDIT
+           END-READ.
 
-           PERFORM LOG-AUDIT-TRAIL.
+       APPLY-TRANSFER-CREDIT.
+           IF ACCT-FROZEN OR ACCT-CLOSED
+              DISPLAY WS-ERR-ACCOUNT-FROZEN
+              DISPLAY 'Destination account: ' TXN-TO-ACCOUNT-NUMBER
+              PERFORM ROLLBACK-TRANSFER-DEBIT
+           ELSE
+              MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+              MOVE 'TRANSFER-CREDIT' TO WS-AUDIT-OPERATION-NAME
+              MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
+              ADD TXN-AMOUNT TO ACCT-BALANCE
+              MOVE TXN-DATE TO ACCT-LAST-ACTIVITY-DATE
+              PERFORM REWRITE-ACCOUNT-WITH-RETRY
+              IF REWRITE-SUCCESSFUL
+                 SET XFER-CREDIT-POSTED TO TRUE
+              ELSE
+                 PERFORM ROLLBACK-TRANSFER-DEBIT
+              END-IF
+           END-IF
 
-       PROCESS-WITHDRAWAL.
-      *    Check for sufficient funds including overdraft
-           COMPUTE WS-NEW-BALANCE =
-               ACCT-BALANCE - TXN-AMOUNT
+           IF XFER-CREDIT-POSTED
+              ADD TXN-AMOUNT TO WS-TOTAL-TRANSFERS
+              ADD 1 TO WS-TRANSFER-COUNT
+              MOVE 'Y' TO WS-TRANSACTION-POSTED
+              PERFORM LOG-AUDIT-TRAIL
+           END-IF.
 
-           IF WS-NEW-BALANCE >= (ACCT-OVERDRAFT-LIMIT * -1)
-              SUBTRACT TXN-AMOUNT FROM ACCT-BALANCE
-              ADD TXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
-              ADD 1 TO WS-WITHDRAWAL-COUNT
+       ROLLBACK-TRANSFER-DEBIT.
+      *    Destination leg failed after the source was already
+      *    debited -- restore the source account so the transfer
+      *    never leaves money missing from only one side. Writes a
+      *    compensating transaction record and an AUDIT-TRAIL entry
+      *    with the before/after balances of the reversal.
+           MOVE WS-XFER-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'CRITICAL: unable to reread source account '
+                           WS-XFER-ACCOUNT-NUMBER ' for rollback'
+           END-READ
+           MOVE ACCT-BALANCE TO WS-REV-BEFORE-BALANCE
+           MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+           MOVE 'TRANSFER-ROLLBACK' TO WS-AUDIT-OPERATION-NAME
+           MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
+           ADD TXN-AMOUNT TO ACCT-BALANCE
+           MOVE ACCT-BALANCE TO WS-REV-AFTER-BALANCE
+           PERFORM REWRITE-ACCOUNT-WITH-RETRY
+           IF NOT REWRITE-SUCCESSFUL
+              DISPLAY 'CRITICAL: unable to roll back debit on '
+                      WS-XFER-ACCOUNT-NUMBER
+           END-IF
+
+           PERFORM WRITE-COMPENSATING-TRANSACTION
+           PERFORM LOG-REVERSAL-AUDIT
 
+           DISPLAY WS-ERR-TRANSFER-FAILED
+           ADD 1 TO WS-ERROR-COUNT.
+
+       WRITE-COMPENSATING-TRANSACTION.
+           MOVE WS-XFER-ACCOUNT-NUMBER TO REV-ACCOUNT-NUMBER
+           MOVE 'DP'                   TO REV-TYPE
+           MOVE ZEROS                  TO REV-TO-ACCOUNT-NUMBER
+           MOVE TXN-AMOUNT              TO REV-AMOUNT
+           MOVE TXN-DATE                TO REV-DATE
+           MOVE TXN-TIME                TO REV-TIME
+           MOVE 'COMPENSATING REVERSAL - TRANSFER FAILED'
+               TO REV-DESCRIPTION
+           MOVE 'Y'                     TO REV-PROCESSED-FLAG
+           WRITE REVERSAL-RECORD.
+
+       LOG-REVERSAL-AUDIT.
+           MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+           MOVE 'SYSTEM'                TO AUDIT-USER
+           MOVE 'TRANSFER-ROLLBACK'     TO AUDIT-OPERATION
+           MOVE WS-XFER-ACCOUNT-NUMBER  TO AUDIT-ACCOUNT
+           MOVE WS-REV-BEFORE-BALANCE   TO AUDIT-BEFORE-BALANCE
+           MOVE WS-REV-AFTER-BALANCE    TO AUDIT-AFTER-BALANCE
+           MOVE TXN-AMOUNT              TO AUDIT-AMOUNT
+           MOVE 'REVERSED'              TO AUDIT-STATUS
+           WRITE AUDIT-TRAIL-RECORD.
+
+       REWRITE-ACCOUNT-WITH-RETRY.
+      *    Optimistic-lock retry: ACCOUNT-FILE may be shared with
+      *    online updates, so a REWRITE that loses the race is retried
+      *    up to WS-MAX-RETRIES times before giving up.
+           MOVE ZEROS TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-REWRITE-OK
+           PERFORM UNTIL REWRITE-SUCCESSFUL
+                       OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+              ADD 1 TO WS-RETRY-COUNT
               REWRITE ACCOUNT-RECORD
                   INVALID KEY
-                      DISPLAY 'Error updating account: '
-                              ACCT-ACCOUNT-NUMBER
-                      ADD 1 TO WS-ERROR-COUNT
+                      DISPLAY 'Optimistic lock conflict on account '
+                              ACCT-ACCOUNT-NUMBER ', attempt '
+                              WS-RETRY-COUNT
+                  NOT INVALID KEY
+                      SET REWRITE-SUCCESSFUL TO TRUE
               END-REWRITE
+           END-PERFORM
 
-              PERFORM LOG-AUDIT-TRAIL
-           ELSE
-              DISPLAY WS-ERR-INSUFFICIENT-FUNDS
-              DISPLAY 'Account: ' ACCT-ACCOUNT-NUMBER
-                      ' Amount: ' TXN-AMOUNT
-              ADD 1 TO WS-ERROR-COUNT
+           IF NOT REWRITE-SUCCESSFUL
+              DISPLAY 'ERROR: account update failed after '
+                      WS-MAX-RETRIES ' retries: ' ACCT-ACCOUNT-NUMBER
+              PERFORM LOG-AUDIT-TRAIL-FAILURE
            END-IF.
 
-       PROCESS-TRANSFER.
-      *    Transfers are processed as withdrawal from one account
-      *    and deposit to another (simplified here)
-           PERFORM PROCESS-WITHDRAWAL.
-
        PROCESS-MANUAL-INTEREST.
       *    Manual interest posting (batch interest calculated separately)
+           MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+           MOVE 'MANUAL-INTEREST' TO WS-AUDIT-OPERATION-NAME
+           MOVE TXN-AMOUNT TO WS-AUDIT-AMOUNT
            ADD TXN-AMOUNT TO ACCT-BALANCE
            ADD TXN-AMOUNT TO WS-TOTAL-INTEREST-PAID
-           REWRITE ACCOUNT-RECORD.
+           MOVE 'Y' TO WS-TRANSACTION-POSTED
+
+           PERFORM REWRITE-ACCOUNT-WITH-RETRY
+           IF NOT REWRITE-SUCCESSFUL
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              PERFORM LOG-AUDIT-TRAIL
+           END-IF.
 
        CALCULATE-INTEREST-ALL-ACCOUNTS.
            DISPLAY 'Calculating interest for all accounts...'
@@ -349,67 +1330,532 @@
        CALCULATE-ACCOUNT-INTEREST.
            IF ACCT-ACTIVE AND ACCT-BALANCE > ZEROS
       *       Calculate days since last interest payment
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YMD
               COMPUTE WS-DAYS-SINCE-INTEREST =
-                  FUNCTION INTEGER-OF-DATE(FUNCTION CURRENT-DATE) -
+                  FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD) -
                   FUNCTION INTEGER-OF-DATE(ACCT-LAST-INTEREST-DATE)
 
-      *       Calculate daily interest rate
-              DIVIDE ACCT-INTEREST-RATE BY WS-ANNUAL-DAYS
-                  GIVING WS-DAILY-INTEREST-RATE
-
-      *       Calculate interest amount with ROUNDED for banking accuracy
-              COMPUTE WS-INTEREST-AMOUNT ROUNDED =
-                  ACCT-BALANCE *
-                  WS-DAILY-INTEREST-RATE *
-                  WS-DAYS-SINCE-INTEREST
+      *       Savings and money-market accounts earn our published
+      *       tiered rate; checking/CD keep a single flat rate
+              IF ACCT-SAVINGS OR ACCT-MONEY-MARKET
+                 PERFORM CALCULATE-TIERED-INTEREST
+              ELSE
+                 PERFORM CALCULATE-FLAT-INTEREST
+              END-IF
 
       *       Post interest to account
+              MOVE ACCT-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+              MOVE 'BATCH-INTEREST' TO WS-AUDIT-OPERATION-NAME
+              MOVE WS-INTEREST-AMOUNT TO WS-AUDIT-AMOUNT
               ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
               ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST-PAID
-              MOVE FUNCTION CURRENT-DATE TO ACCT-LAST-INTEREST-DATE
+              MOVE WS-TODAY-YMD TO ACCT-LAST-INTEREST-DATE
 
-              REWRITE ACCOUNT-RECORD
+              PERFORM REWRITE-ACCOUNT-WITH-RETRY
+              IF REWRITE-SUCCESSFUL
+                 PERFORM LOG-AUDIT-TRAIL
+              END-IF
            END-IF
 
            ADD 1 TO WS-ACCOUNTS-PROCESSED
            PERFORM READ-NEXT-ACCOUNT.
 
+       CALCULATE-FLAT-INTEREST.
+      *    Single flat rate for the life of the balance (checking, CD)
+           DIVIDE ACCT-INTEREST-RATE BY WS-ANNUAL-DAYS
+               GIVING WS-DAILY-INTEREST-RATE
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-BALANCE *
+               WS-DAILY-INTEREST-RATE *
+               WS-DAYS-SINCE-INTEREST
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: interest overflow on account '
+                           ACCT-ACCOUNT-NUMBER
+                   MOVE ZEROS TO WS-INTEREST-AMOUNT
+           END-COMPUTE.
+
+       CALCULATE-TIERED-INTEREST.
+      *    Bracket-style tiers: each portion of the balance earns the
+      *    rate for the tier it falls in, same as the published rate
+      *    sheet (breakpoints at WS-TIER-BREAKPOINT-1/2).
+           IF ACCT-SAVINGS
+              MOVE WS-SAVINGS-TIER1-RATE TO WS-TIER-1-RATE
+              MOVE WS-SAVINGS-TIER2-RATE TO WS-TIER-2-RATE
+              MOVE WS-SAVINGS-TIER3-RATE TO WS-TIER-3-RATE
+           ELSE
+              MOVE WS-MM-TIER1-RATE TO WS-TIER-1-RATE
+              MOVE WS-MM-TIER2-RATE TO WS-TIER-2-RATE
+              MOVE WS-MM-TIER3-RATE TO WS-TIER-3-RATE
+           END-IF
+
+           IF ACCT-BALANCE > WS-TIER-BREAKPOINT-2
+              MOVE WS-TIER-BREAKPOINT-1 TO WS-TIER-1-AMOUNT
+              COMPUTE WS-TIER-2-AMOUNT =
+                  WS-TIER-BREAKPOINT-2 - WS-TIER-BREAKPOINT-1
+              COMPUTE WS-TIER-3-AMOUNT =
+                  ACCT-BALANCE - WS-TIER-BREAKPOINT-2
+           ELSE
+              IF ACCT-BALANCE > WS-TIER-BREAKPOINT-1
+                 MOVE WS-TIER-BREAKPOINT-1 TO WS-TIER-1-AMOUNT
+                 COMPUTE WS-TIER-2-AMOUNT =
+                     ACCT-BALANCE - WS-TIER-BREAKPOINT-1
+                 MOVE ZEROS TO WS-TIER-3-AMOUNT
+              ELSE
+                 MOVE ACCT-BALANCE TO WS-TIER-1-AMOUNT
+                 MOVE ZEROS TO WS-TIER-2-AMOUNT
+                 MOVE ZEROS TO WS-TIER-3-AMOUNT
+              END-IF
+           END-IF
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ((WS-TIER-1-AMOUNT * WS-TIER-1-RATE / WS-ANNUAL-DAYS)
+               + (WS-TIER-2-AMOUNT * WS-TIER-2-RATE / WS-ANNUAL-DAYS)
+               + (WS-TIER-3-AMOUNT * WS-TIER-3-RATE / WS-ANNUAL-DAYS))
+               * WS-DAYS-SINCE-INTEREST
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: interest overflow on account '
+                           ACCT-ACCOUNT-NUMBER
+                   MOVE ZEROS TO WS-INTEREST-AMOUNT
+           END-COMPUTE.
+
        GENERATE-DAILY-REPORT.
            DISPLAY 'Generating daily report...'
 
-           WRITE REPORT-LINE FROM WS-HEADER-1
-           WRITE REPORT-LINE FROM WS-HEADER-2
-           WRITE REPORT-LINE FROM WS-HEADER-3
+           IF CSV-REPORT-FORMAT
+              MOVE 'AccountNumber,Type,BeginningBalance,Deposits,'
+                   & 'Withdrawals,EndingBalance' TO WS-CSV-LINE
+              WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+              WRITE REPORT-LINE FROM WS-HEADER-1
+              WRITE REPORT-LINE FROM WS-HEADER-2
+              WRITE REPORT-LINE FROM WS-HEADER-3
+           END-IF
+
+      *    Partition today's transactions by account number, sort
+      *    each partition independently, then merge the three sorted
+      *    partitions back into one ordered stream for the report.
+           PERFORM PARTITION-TRANSACTIONS
+           PERFORM SORT-PARTITION-1
+           PERFORM SORT-PARTITION-2
+           PERFORM SORT-PARTITION-3
+
+           MERGE DAILY-MERGE-FILE
+               ON ASCENDING KEY DMRG-ACCOUNT-NUMBER
+               ON ASCENDING KEY DMRG-DATE
+               ON ASCENDING KEY DMRG-TIME
+               USING PARTITION-SORTED-1 PARTITION-SORTED-2
+                     PARTITION-SORTED-3
+               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT
 
-      *    Sort transactions for report
+           MOVE RETURN-CODE TO WS-MERGE-RETURN-CODE
+           IF WS-MERGE-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: MERGE failed, return code '
+                      WS-MERGE-RETURN-CODE
+              MOVE WS-MERGE-RETURN-CODE TO RETURN-CODE
+              PERFORM CLEANUP
+              STOP RUN
+           END-IF.
+
+       PARTITION-TRANSACTIONS.
+      *    Splits TRANSACTION-FILE into three disjoint, account-
+      *    number-hashed partitions. Each partition is independent of
+      *    the others, so in production its SORT (below) can run as
+      *    its own concurrent job step instead of one single-threaded
+      *    sort over the entire day's transactions - GnuCOBOL itself
+      *    has no threads, so here the partitions still sort one
+      *    after another, but the work is already divided the way a
+      *    scheduler would need it divided to run them in parallel.
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT PARTITION-FILE-1
+           OPEN OUTPUT PARTITION-FILE-2
+           OPEN OUTPUT PARTITION-FILE-3
+
+           MOVE '00' TO WS-FILE-STATUS
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-FILE-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-FILE-EOF
+               IF TXN-WAS-POSTED
+                  PERFORM WRITE-TRANSACTION-TO-PARTITION
+               END-IF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-FILE-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           CLOSE PARTITION-FILE-1
+           CLOSE PARTITION-FILE-2
+           CLOSE PARTITION-FILE-3
+           OPEN INPUT TRANSACTION-FILE.
+
+       WRITE-TRANSACTION-TO-PARTITION.
+           COMPUTE WS-PARTITION-NUMBER =
+               FUNCTION MOD(TXN-ACCOUNT-NUMBER, 3)
+           EVALUATE WS-PARTITION-NUMBER
+               WHEN 0
+                    MOVE TXN-ACCOUNT-NUMBER    TO P1-ACCOUNT-NUMBER
+                    MOVE TXN-TYPE              TO P1-TYPE
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P1-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P1-AMOUNT
+                    MOVE TXN-DATE              TO P1-DATE
+                    MOVE TXN-TIME              TO P1-TIME
+                    MOVE TXN-DESCRIPTION       TO P1-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P1-PROCESSED-FLAG
+                    WRITE PARTITION1-RECORD
+               WHEN 1
+                    MOVE TXN-ACCOUNT-NUMBER    TO P2-ACCOUNT-NUMBER
+                    MOVE TXN-TYPE              TO P2-TYPE
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P2-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P2-AMOUNT
+                    MOVE TXN-DATE              TO P2-DATE
+                    MOVE TXN-TIME              TO P2-TIME
+                    MOVE TXN-DESCRIPTION       TO P2-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P2-PROCESSED-FLAG
+                    WRITE PARTITION2-RECORD
+               WHEN OTHER
+                    MOVE TXN-ACCOUNT-NUMBER    TO P3-ACCOUNT-NUMBER
+                    MOVE TXN-TYPE              TO P3-TYPE
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P3-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P3-AMOUNT
+                    MOVE TXN-DATE              TO P3-DATE
+                    MOVE TXN-TIME              TO P3-TIME
+                    MOVE TXN-DESCRIPTION       TO P3-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P3-PROCESSED-FLAG
+                    WRITE PARTITION3-RECORD
+           END-EVALUATE
+
+           IF TXN-TRANSFER
+              PERFORM WRITE-TRANSFER-CREDIT-TO-PARTITION
+           END-IF.
+
+       WRITE-TRANSFER-CREDIT-TO-PARTITION.
+      *    A transfer also moves money into TXN-TO-ACCOUNT-NUMBER, not
+      *    just out of TXN-ACCOUNT-NUMBER above. Without a partition
+      *    record for that credit leg, the destination account's line
+      *    in the daily report would omit money it actually received.
+      *    Route a synthetic deposit-type record, keyed by the
+      *    destination account, into that account's own partition so
+      *    ACCUMULATE-REPORT-TRANSACTION picks it up like any other
+      *    deposit.
+           COMPUTE WS-PARTITION-NUMBER =
+               FUNCTION MOD(TXN-TO-ACCOUNT-NUMBER, 3)
+           EVALUATE WS-PARTITION-NUMBER
+               WHEN 0
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P1-ACCOUNT-NUMBER
+                    MOVE 'DP'                  TO P1-TYPE
+                    MOVE TXN-ACCOUNT-NUMBER    TO P1-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P1-AMOUNT
+                    MOVE TXN-DATE              TO P1-DATE
+                    MOVE TXN-TIME              TO P1-TIME
+                    MOVE TXN-DESCRIPTION       TO P1-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P1-PROCESSED-FLAG
+                    WRITE PARTITION1-RECORD
+               WHEN 1
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P2-ACCOUNT-NUMBER
+                    MOVE 'DP'                  TO P2-TYPE
+                    MOVE TXN-ACCOUNT-NUMBER    TO P2-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P2-AMOUNT
+                    MOVE TXN-DATE              TO P2-DATE
+                    MOVE TXN-TIME              TO P2-TIME
+                    MOVE TXN-DESCRIPTION       TO P2-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P2-PROCESSED-FLAG
+                    WRITE PARTITION2-RECORD
+               WHEN OTHER
+                    MOVE TXN-TO-ACCOUNT-NUMBER TO P3-ACCOUNT-NUMBER
+                    MOVE 'DP'                  TO P3-TYPE
+                    MOVE TXN-ACCOUNT-NUMBER    TO P3-TO-ACCOUNT-NUMBER
+                    MOVE TXN-AMOUNT            TO P3-AMOUNT
+                    MOVE TXN-DATE              TO P3-DATE
+                    MOVE TXN-TIME              TO P3-TIME
+                    MOVE TXN-DESCRIPTION       TO P3-DESCRIPTION
+                    MOVE TXN-PROCESSED-FLAG    TO P3-PROCESSED-FLAG
+                    WRITE PARTITION3-RECORD
+           END-EVALUATE.
+
+       SORT-PARTITION-1.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               ON ASCENDING KEY SORT-DATE
+               ON ASCENDING KEY SORT-TIME
+               USING PARTITION-FILE-1
+               GIVING PARTITION-SORTED-1
+
+           MOVE RETURN-CODE TO WS-SORT-RETURN-CODE
+           IF WS-SORT-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: partition 1 SORT failed, return code '
+                      WS-SORT-RETURN-CODE
+              MOVE WS-SORT-RETURN-CODE TO RETURN-CODE
+              PERFORM CLEANUP
+              STOP RUN
+           END-IF.
+
+       SORT-PARTITION-2.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               ON ASCENDING KEY SORT-DATE
+               ON ASCENDING KEY SORT-TIME
+               USING PARTITION-FILE-2
+               GIVING PARTITION-SORTED-2
+
+           MOVE RETURN-CODE TO WS-SORT-RETURN-CODE
+           IF WS-SORT-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: partition 2 SORT failed, return code '
+                      WS-SORT-RETURN-CODE
+              MOVE WS-SORT-RETURN-CODE TO RETURN-CODE
+              PERFORM CLEANUP
+              STOP RUN
+           END-IF.
+
+       SORT-PARTITION-3.
            SORT SORT-WORK-FILE
                ON ASCENDING KEY SORT-ACCOUNT-NUMBER
-               USING TRANSACTION-FILE
-               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT.
+               ON ASCENDING KEY SORT-DATE
+               ON ASCENDING KEY SORT-TIME
+               USING PARTITION-FILE-3
+               GIVING PARTITION-SORTED-3
+
+           MOVE RETURN-CODE TO WS-SORT-RETURN-CODE
+           IF WS-SORT-RETURN-CODE NOT = ZEROS
+              DISPLAY 'FATAL: partition 3 SORT failed, return code '
+                      WS-SORT-RETURN-CODE
+              MOVE WS-SORT-RETURN-CODE TO RETURN-CODE
+              PERFORM CLEANUP
+              STOP RUN
+           END-IF.
 
        WRITE-SORTED-REPORT.
-      *    This would contain the actual report writing logic
-      *    Processing sorted records
+      *    Control-break over the sorted transactions: accumulate
+      *    each account's deposit/withdrawal totals and write one
+      *    detail line per account once its group of records ends.
+           MOVE 'Y' TO WS-CTL-FIRST-RECORD
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM UNTIL SORT-RECORDS-EXHAUSTED
+               IF WS-CTL-FIRST-RECORD = 'Y'
+                  OR DMRG-ACCOUNT-NUMBER NOT = WS-CTL-PREV-ACCOUNT
+                  IF WS-CTL-FIRST-RECORD = 'N'
+                     PERFORM WRITE-REPORT-DETAIL-LINE
+                  END-IF
+                  PERFORM START-ACCOUNT-BREAK
+               END-IF
+               PERFORM ACCUMULATE-REPORT-TRANSACTION
+               PERFORM RETURN-SORTED-RECORD
+           END-PERFORM
+
+           IF WS-CTL-FIRST-RECORD = 'N'
+              PERFORM WRITE-REPORT-DETAIL-LINE
+           END-IF
+
            DISPLAY 'Report generation complete'.
 
+       RETURN-SORTED-RECORD.
+           RETURN DAILY-MERGE-FILE
+               AT END
+                   SET SORT-RECORDS-EXHAUSTED TO TRUE
+           END-RETURN.
+
+       START-ACCOUNT-BREAK.
+           MOVE DMRG-ACCOUNT-NUMBER TO WS-CTL-PREV-ACCOUNT
+           MOVE 'N' TO WS-CTL-FIRST-RECORD
+           MOVE ZEROS TO WS-CTL-DEP-TOTAL
+           MOVE ZEROS TO WS-CTL-WD-TOTAL
+           PERFORM LOOKUP-OPENING-BALANCE.
+
+       LOOKUP-OPENING-BALANCE.
+           MOVE ZEROS TO WS-CTL-BEGIN-BAL
+           MOVE SPACES TO WS-CTL-ACCT-TYPE
+           SET WS-OB-IDX TO 1
+           SEARCH ALL WS-OB-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-OB-ACCOUNT(WS-OB-IDX) = DMRG-ACCOUNT-NUMBER
+                   MOVE WS-OB-BALANCE(WS-OB-IDX) TO WS-CTL-BEGIN-BAL
+                   MOVE WS-OB-TYPE(WS-OB-IDX)    TO WS-CTL-ACCT-TYPE
+           END-SEARCH.
+
+       ACCUMULATE-REPORT-TRANSACTION.
+           EVALUATE TRUE
+               WHEN DMRG-IS-DEPOSIT OR DMRG-IS-INTEREST
+                   ADD DMRG-AMOUNT TO WS-CTL-DEP-TOTAL
+               WHEN DMRG-IS-WITHDRAWAL OR DMRG-IS-TRANSFER
+                   ADD DMRG-AMOUNT TO WS-CTL-WD-TOTAL
+           END-EVALUATE.
+
+       WRITE-REPORT-DETAIL-LINE.
+           COMPUTE WS-CTL-END-BAL =
+               WS-CTL-BEGIN-BAL + WS-CTL-DEP-TOTAL - WS-CTL-WD-TOTAL
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: ending balance overflow on account '
+                           WS-CTL-PREV-ACCOUNT
+                   MOVE WS-CTL-BEGIN-BAL TO WS-CTL-END-BAL
+           END-COMPUTE
+
+           IF CSV-REPORT-FORMAT
+              PERFORM WRITE-CSV-DETAIL-LINE
+           ELSE
+              MOVE WS-CTL-PREV-ACCOUNT TO WS-RPT-ACCOUNT-NUMBER
+              MOVE WS-CTL-ACCT-TYPE    TO WS-RPT-ACCT-TYPE
+              MOVE WS-CTL-BEGIN-BAL    TO WS-RPT-BEGIN-BAL
+              MOVE WS-CTL-DEP-TOTAL    TO WS-RPT-DEPOSITS
+              MOVE WS-CTL-WD-TOTAL     TO WS-RPT-WITHDRAWALS
+              MOVE WS-CTL-END-BAL      TO WS-RPT-END-BAL
+
+              WRITE REPORT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       WRITE-CSV-DETAIL-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-CTL-PREV-ACCOUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTL-ACCT-TYPE    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTL-BEGIN-BAL    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTL-DEP-TOTAL    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTL-WD-TOTAL     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTL-END-BAL      DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE REPORT-LINE FROM WS-CSV-LINE.
+
        LOG-AUDIT-TRAIL.
-      *    Write comprehensive audit trail for regulatory compliance
+      *    Persist the audit trail to AUDIT-TRAIL-FILE for regulatory
+      *    compliance, same file/record LOG-REVERSAL-AUDIT already
+      *    writes to, instead of just displaying the transaction.
+           MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+           MOVE 'SYSTEM'                TO AUDIT-USER
+           MOVE WS-AUDIT-OPERATION-NAME TO AUDIT-OPERATION
+           MOVE ACCT-ACCOUNT-NUMBER     TO AUDIT-ACCOUNT
+           MOVE WS-AUDIT-BEFORE-BALANCE TO AUDIT-BEFORE-BALANCE
+           MOVE ACCT-BALANCE            TO AUDIT-AFTER-BALANCE
+           MOVE WS-AUDIT-AMOUNT         TO AUDIT-AMOUNT
+           MOVE 'POSTED'                TO AUDIT-STATUS
+           WRITE AUDIT-TRAIL-RECORD
+
            DISPLAY 'AUDIT: ' TXN-DATE ' ' TXN-TIME
                    ' Acct:' ACCT-ACCOUNT-NUMBER
                    ' Type:' TXN-TYPE
                    ' Amt:' TXN-AMOUNT.
 
+       LOG-AUDIT-TRAIL-FAILURE.
+      *    REWRITE-ACCOUNT-WITH-RETRY calls this when every retry is
+      *    exhausted, so a lock conflict that prevents the balance
+      *    change from ever reaching disk still leaves a traceable
+      *    AUDIT-TRAIL-RECORD instead of only a transient console
+      *    message - same fields as LOG-AUDIT-TRAIL, but ACCT-BALANCE
+      *    here is the in-memory value the failed REWRITE attempted to
+      *    persist, not what is actually on disk, and AUDIT-STATUS
+      *    marks that distinction.
+           MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+           MOVE 'SYSTEM'                TO AUDIT-USER
+           MOVE WS-AUDIT-OPERATION-NAME TO AUDIT-OPERATION
+           MOVE ACCT-ACCOUNT-NUMBER     TO AUDIT-ACCOUNT
+           MOVE WS-AUDIT-BEFORE-BALANCE TO AUDIT-BEFORE-BALANCE
+           MOVE ACCT-BALANCE            TO AUDIT-AFTER-BALANCE
+           MOVE WS-AUDIT-AMOUNT         TO AUDIT-AMOUNT
+           MOVE 'FAILED'                TO AUDIT-STATUS
+           WRITE AUDIT-TRAIL-RECORD.
+
        LOG-LARGE-TRANSACTION.
-      *    Log large transactions for regulatory reporting (CTR, SAR)
+      *    Persist large transactions to the CTR file for regulatory
+      *    reporting (Currency Transaction Report) instead of just
+      *    displaying them.
+           MOVE TXN-ACCOUNT-NUMBER TO CTR-ACCOUNT-NUMBER
+           MOVE TXN-TYPE           TO CTR-TXN-TYPE
+           MOVE TXN-AMOUNT         TO CTR-AMOUNT
+           MOVE TXN-DATE           TO CTR-DATE
+           MOVE TXN-TIME           TO CTR-TIME
+           WRITE CTR-RECORD
            DISPLAY 'LARGE TRANSACTION: ' TXN-ACCOUNT-NUMBER
                    ' Amount: ' TXN-AMOUNT
                    ' Type: ' TXN-TYPE
-           DISPLAY 'Requires regulatory reporting'.
+           DISPLAY 'Recorded to CTR-FILE for regulatory reporting'.
+
+       END-OF-DAY-RECONCILIATION.
+      *    Balance the day: the opening-balance snapshot taken by
+      *    CAPTURE-OPENING-BALANCES, adjusted for everything posted
+      *    today, should equal the sum of every account's current
+      *    balance. Transfers net to zero (debit one account, credit
+      *    another) so they are not part of the expected-closing math.
+           MOVE ZEROS TO WS-RECON-OPENING-TOTAL
+           SET WS-OB-IDX TO 1
+           PERFORM WS-OPEN-BAL-COUNT TIMES
+               ADD WS-OB-BALANCE(WS-OB-IDX) TO WS-RECON-OPENING-TOTAL
+               SET WS-OB-IDX UP BY 1
+           END-PERFORM
+
+           MOVE ZEROS TO WS-RECON-CLOSING-TOTAL
+           MOVE ZEROS TO ACCT-ACCOUNT-NUMBER
+           START ACCOUNT-FILE KEY IS >= ACCT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error positioning account file for '
+                           'reconciliation'
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL WS-ACCT-STATUS = '10'
+               ADD ACCT-BALANCE TO WS-RECON-CLOSING-TOTAL
+               PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+
+           MOVE 'N' TO WS-RECON-OVERFLOW-FLAG
+           COMPUTE WS-RECON-EXPECTED-CLOSING =
+               WS-RECON-OPENING-TOTAL +
+               WS-TOTAL-DEPOSITS - WS-TOTAL-WITHDRAWALS +
+               WS-TOTAL-INTEREST-PAID - WS-TOTAL-OVERDRAFT-FEES
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: reconciliation total overflow'
+                   SET RECON-OVERFLOW-OCCURRED TO TRUE
+           END-COMPUTE
+
+           IF NOT RECON-OVERFLOW-OCCURRED
+              COMPUTE WS-RECON-VARIANCE =
+                  WS-RECON-CLOSING-TOTAL - WS-RECON-EXPECTED-CLOSING
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'End-of-Day Balancing'
+           DISPLAY '====================='
+           DISPLAY 'Opening balance total:  $' WS-RECON-OPENING-TOTAL
+
+           IF RECON-OVERFLOW-OCCURRED
+      *       WS-RECON-EXPECTED-CLOSING/WS-RECON-VARIANCE were never
+      *       validly computed - reporting them (or a variance of
+      *       zero) here would hide the one error case most likely
+      *       to correlate with a real accounting problem, so this
+      *       counts as its own rejected outcome rather than a
+      *       synthesized balance.
+              DISPLAY 'RECONCILIATION FAILED - OVERFLOW COMPUTING '
+                      'EXPECTED CLOSING TOTAL'
+              DISPLAY 'Actual closing total:   $' WS-RECON-CLOSING-TOTAL
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              DISPLAY 'Expected closing total: $'
+                      WS-RECON-EXPECTED-CLOSING
+              DISPLAY 'Actual closing total:   $' WS-RECON-CLOSING-TOTAL
+              IF WS-RECON-VARIANCE = ZEROS
+                 DISPLAY 'Books balance - no variance'
+              ELSE
+                 DISPLAY 'OUT OF BALANCE - variance: $'
+                         WS-RECON-VARIANCE
+              END-IF
+           END-IF.
 
        CLEANUP.
            COMPUTE WS-NET-CASH-FLOW =
                WS-TOTAL-DEPOSITS -
                WS-TOTAL-WITHDRAWALS
+               ON SIZE ERROR
+                   DISPLAY 'ERROR: net cash flow overflow'
+                   MOVE ZEROS TO WS-NET-CASH-FLOW
+           END-COMPUTE
 
            DISPLAY ' '
            DISPLAY 'Daily Processing Summary'
@@ -419,13 +1865,33 @@
                    ' Amount: $' WS-TOTAL-DEPOSITS
            DISPLAY 'Withdrawals: ' WS-WITHDRAWAL-COUNT
                    ' Amount: $' WS-TOTAL-WITHDRAWALS
+           DISPLAY 'Transfers: ' WS-TRANSFER-COUNT
+                   ' Amount: $' WS-TOTAL-TRANSFERS
            DISPLAY 'Interest paid: $' WS-TOTAL-INTEREST-PAID
+           DISPLAY 'Overdraft fees assessed: ' WS-OVERDRAFT-FEE-COUNT
+                   ' Amount: $' WS-TOTAL-OVERDRAFT-FEES
+           DISPLAY 'Structuring activity flagged: ' WS-STRUCTURING-COUNT
            DISPLAY 'Net cash flow: $' WS-NET-CASH-FLOW
            DISPLAY 'Errors encountered: ' WS-ERROR-COUNT
            DISPLAY 'Accounts processed: ' WS-ACCOUNTS-PROCESSED
 
+           PERFORM END-OF-DAY-RECONCILIATION
+
            CLOSE TRANSACTION-FILE
            CLOSE ACCOUNT-FILE
            CLOSE REPORT-FILE
+           CLOSE CTR-FILE
+           CLOSE REVERSAL-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE SUSPENSE-FILE
+
+      *    Only the phases that actually run (or complete) the
+      *    transaction pass may clear a pending checkpoint - a
+      *    PHASE=INT or PHASE=RPT-only run has not replayed or
+      *    finished the interrupted transaction pass, so wiping the
+      *    checkpoint here would lose the restart point.
+           IF RUN-ALL-PHASES OR RUN-TXN-PHASE-ONLY
+              PERFORM CLEAR-CHECKPOINT
+           END-IF
 
            DISPLAY 'Banking System - Processing Complete'.
